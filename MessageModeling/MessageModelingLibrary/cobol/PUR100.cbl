@@ -0,0 +1,504 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PUR100.
+000300 AUTHOR.         R HOLLOWAY.
+000400 INSTALLATION.   CUSTOMER PURCHASE SYSTEMS.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.  2026-08-08.
+000700*---------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                         *
+000900*---------------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                 *
+001100* 2026-08-08  RH   ORIGINAL PROGRAM - INTAKE EDIT/VALIDATION   *
+001200*                  OF PURCHASES TRANSACTIONS BEFORE MAPPING.   *
+001210* 2026-08-08  RH   LOG EVERY OUTCOME TO THE AUDIT TRAIL (PUR140)*
+001220*                  KEYED BY CUSTOMERID.                         *
+001230* 2026-08-08  RH   ADDED REQUEST-TYPE 'R' (RETURN/CREDIT).  A    *
+001240*                  RETURN NETS EACH LINE ITEM AGAINST THE        *
+001250*                  MATCHING PURCHASEID ON THE PURCHASES MASTER.  *
+001260* 2026-08-08  RH   A RETURN LINE THAT EXCEEDS THE REMAINING      *
+001270*                  AMOUNT ON ITS MATCHING PURCHASEID IS NOW      *
+001280*                  REJECTED RATHER THAN NETTED.  REQUEST-TYPE    *
+001290*                  'A' NOW CREATES OR EXTENDS THE CUSTOMER'S     *
+001295*                  ENTRY ON THE PURCHASES MASTER, SO THERE IS    *
+001296*                  SOMETHING FOR A LATER RETURN TO NET AGAINST.  *
+001297* 2026-08-08  RH   PUR-MASTER IS NOW CREATED ON FIRST USE IF IT  *
+001298*                  DOESN'T EXIST YET, INSTEAD OF AN UNCHECKED    *
+001299*                  OPEN I-O.  PURCHASECOUNT IS NOW EDITED AGAINST*
+001300*                  THE 99-ENTRY TABLE LIMIT BEFORE ANY SUBSCRIPT *
+001301*                  USES IT, AND AN 'A' REQUEST THAT WOULD PUSH   *
+001302*                  THE MASTER PAST 99 ENTRIES IS FLAGGED INSTEAD *
+001303*                  OF BEING SILENTLY TRUNCATED.                 *
+001304*---------------------------------------------------------------*
+001400* PURPOSE.                                                     *
+001500*   EDITS EACH INCOMING PURCHASES TRANSACTION BEFORE IT IS     *
+001600*   ALLOWED TO REACH DOWNSTREAM MAPPING.  CONFIRMS             *
+001700*   REQUEST-TYPE IS ONE OF THE KNOWN REQUEST CODES AND THAT    *
+001800*   PURCHASEID VALUES WITHIN THE FIRST PURCHASECOUNT ENTRIES   *
+001900*   OF THE PURCHASE TABLE ARE NON-ZERO AND UNIQUE.  ANY        *
+002000*   RECORD THAT FAILS EDIT IS QUARANTINED WITH RET-CODE AND    *
+002100*   RETURN-COMMENT SET TO EXPLAIN WHICH FIELD FAILED.  GOOD    *
+002200*   RECORDS ARE PASSED TO THE GOOD-RECORD OUTPUT FILE.         *
+002300*---------------------------------------------------------------*
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.   IBM-370.
+002700 OBJECT-COMPUTER.   IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT PUR-TRANS-IN    ASSIGN TO PURTRNIN
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS FS-TRANS-IN.
+003300
+003400     SELECT PUR-GOOD-OUT    ASSIGN TO PURGDOUT
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS FS-GOOD-OUT.
+003700
+003800     SELECT PUR-QUAR-OUT    ASSIGN TO PURQUAR
+003900         ORGANIZATION IS SEQUENTIAL
+004000         FILE STATUS IS FS-QUAR-OUT.
+004050
+004060     SELECT PUR-MASTER      ASSIGN TO PURMAST
+004070         ORGANIZATION IS INDEXED
+004080         ACCESS MODE IS RANDOM
+004090         RECORD KEY IS CustomerId OF MASTER-RECORD
+004095         FILE STATUS IS FS-MASTER.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  PUR-TRANS-IN
+004500     RECORDING MODE IS F.
+004600     COPY PURCHASES
+004700         REPLACING LEADING ==PURCHASES== BY ==TRANS-IN-RECORD==.
+004800
+004900 FD  PUR-GOOD-OUT
+005000     RECORDING MODE IS F.
+005100     COPY PURCHASES
+005200         REPLACING LEADING ==PURCHASES== BY ==GOOD-OUT-RECORD==
+005210                  ==PurchaseCount== BY ==GDO-PURCHASE-COUNT==.
+005300
+005500 FD  PUR-QUAR-OUT
+005600     RECORDING MODE IS F.
+005700     COPY PURCHASES
+005800         REPLACING LEADING ==PURCHASES== BY ==QUAR-OUT-RECORD==
+005810                  ==PurchaseCount== BY ==QUA-PURCHASE-COUNT==.
+005900
+005910 FD  PUR-MASTER
+005920     RECORDING MODE IS F.
+005930     COPY PURMAST.
+006000
+006100 WORKING-STORAGE SECTION.
+006200 01  FS-TRANS-IN                PIC XX          VALUE '00'.
+006300 01  FS-GOOD-OUT                PIC XX          VALUE '00'.
+006400 01  FS-QUAR-OUT                PIC XX          VALUE '00'.
+006450 01  FS-MASTER                  PIC XX          VALUE '00'.
+006500
+006600 01  SW-END-OF-FILE              PIC X           VALUE 'N'.
+006700     88  END-OF-FILE                            VALUE 'Y'.
+006800 01  SW-RECORD-VALID              PIC X           VALUE 'Y'.
+006900     88  RECORD-VALID                            VALUE 'Y'.
+007000
+007100 01  PUR100-COUNTERS.
+007200     05  CT-READ                PIC 9(7)        VALUE ZERO.
+007300     05  CT-PASSED               PIC 9(7)        VALUE ZERO.
+007400     05  CT-REJECTED             PIC 9(7)        VALUE ZERO.
+007500
+007600 01  PUR100-WORK-FIELDS.
+007700     05  WK-SUB                 PIC 9(3)        VALUE ZERO.
+007800     05  WK-SUB-2               PIC 9(3)        VALUE ZERO.
+007810     05  WK-MST-SUB              PIC 9(3)        VALUE ZERO.
+007900     05  WK-DUP-FOUND            PIC X           VALUE 'N'.
+008000         88  DUP-FOUND                          VALUE 'Y'.
+008010     05  WK-MATCH-FOUND          PIC X           VALUE 'N'.
+008020         88  MATCH-FOUND                        VALUE 'Y'.
+008100
+008160     COPY PURAUDIT.
+008170
+008200 PROCEDURE DIVISION.
+008300*---------------------------------------------------------------*
+008400* 0000-MAINLINE                                                 *
+008500*   CONTROLS OVERALL FLOW OF THE EDIT RUN.                      *
+008600*---------------------------------------------------------------*
+008700 0000-MAINLINE.
+008800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008900     PERFORM 2000-EDIT-LOOP THRU 2000-EXIT
+009000         UNTIL END-OF-FILE.
+009100     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+009200     STOP RUN.
+009300
+009400*---------------------------------------------------------------*
+009500* 1000-INITIALIZE                                               *
+009600*   OPENS FILES AND PRIMES THE READ.                             *
+009700*---------------------------------------------------------------*
+009800 1000-INITIALIZE.
+009900     OPEN INPUT  PUR-TRANS-IN
+010000          OUTPUT PUR-GOOD-OUT
+010100                 PUR-QUAR-OUT.
+010150     PERFORM 1050-OPEN-MASTER THRU 1050-EXIT.
+010200     IF FS-TRANS-IN NOT = '00'
+010300         DISPLAY 'PUR100 - UNABLE TO OPEN TRANSACTION INPUT'
+010400         MOVE 'Y' TO SW-END-OF-FILE
+010500     END-IF.
+010600     PERFORM 1100-READ-TRANS THRU 1100-EXIT.
+010700 1000-EXIT.
+010800     EXIT.
+010810
+010820*---------------------------------------------------------------*
+010830* 1050-OPEN-MASTER                                              *
+010840*   OPENS THE PURCHASES MASTER FOR RANDOM I-O, CREATING IT ON    *
+010850*   THE FIRST RUN AGAINST A SYSTEM THAT HAS NONE YET.            *
+010860*---------------------------------------------------------------*
+010870 1050-OPEN-MASTER.
+010880     OPEN I-O PUR-MASTER.
+010890     IF FS-MASTER = '35'
+010900         OPEN OUTPUT PUR-MASTER
+010910         CLOSE PUR-MASTER
+010920         OPEN I-O PUR-MASTER
+010930     END-IF.
+010940     IF FS-MASTER NOT = '00'
+010950         DISPLAY 'PUR100 - UNABLE TO OPEN PURCHASES MASTER'
+010960         MOVE 'Y' TO SW-END-OF-FILE
+010970     END-IF.
+010980 1050-EXIT.
+010990     EXIT.
+010900
+011000*---------------------------------------------------------------*
+011100* 1100-READ-TRANS                                                *
+011200*   READS THE NEXT TRANSACTION, SETTING END-OF-FILE AT EOF.      *
+011300*---------------------------------------------------------------*
+011400 1100-READ-TRANS.
+011500     READ PUR-TRANS-IN INTO TRANS-IN-RECORD
+011600         AT END
+011700             MOVE 'Y' TO SW-END-OF-FILE
+011800     END-READ.
+011900     IF NOT END-OF-FILE
+012000         ADD 1 TO CT-READ
+012100     END-IF.
+012200 1100-EXIT.
+012300     EXIT.
+012400
+012500*---------------------------------------------------------------*
+012600* 2000-EDIT-LOOP                                                 *
+012700*   EDITS ONE TRANSACTION AND ROUTES IT TO GOOD OR QUARANTINE.  *
+012800*---------------------------------------------------------------*
+012900 2000-EDIT-LOOP.
+013000     MOVE 'Y' TO SW-RECORD-VALID.
+013100     MOVE SPACES TO RETURN-COMMENT OF TRANS-IN-RECORD.
+013200     MOVE '00' TO RET-CODE OF TRANS-IN-RECORD.
+013300
+013400     PERFORM 2100-EDIT-REQUEST-TYPE THRU 2100-EXIT.
+013450     IF RECORD-VALID
+013460         PERFORM 2150-EDIT-PURCHASE-COUNT THRU 2150-EXIT
+013470     END-IF.
+013500     IF RECORD-VALID
+013600         PERFORM 2200-EDIT-PURCHASE-TABLE THRU 2200-EXIT
+013700     END-IF.
+013750     IF RECORD-VALID AND REQUEST-TYPE-RETURN OF TRANS-IN-RECORD
+013760         PERFORM 2300-NET-RETURN-AGAINST-MASTER THRU 2300-EXIT
+013770     END-IF.
+013780     IF RECORD-VALID AND REQUEST-TYPE-ADD OF TRANS-IN-RECORD
+013790         PERFORM 2400-LOAD-MASTER-FROM-ADD THRU 2400-EXIT
+013795     END-IF.
+013800
+013900     IF RECORD-VALID
+014000         PERFORM 3000-WRITE-GOOD THRU 3000-EXIT
+014100     ELSE
+014200         PERFORM 3100-WRITE-QUARANTINE THRU 3100-EXIT
+014300     END-IF.
+014350     PERFORM 3200-LOG-AUDIT THRU 3200-EXIT.
+014400
+014500     PERFORM 1100-READ-TRANS THRU 1100-EXIT.
+014600 2000-EXIT.
+014700     EXIT.
+014800
+014900*---------------------------------------------------------------*
+015000* 2100-EDIT-REQUEST-TYPE                                        *
+015100*   CONFIRMS REQUEST-TYPE IS ONE OF THE KNOWN REQUEST CODES.    *
+015200*---------------------------------------------------------------*
+015300 2100-EDIT-REQUEST-TYPE.
+015400     IF NOT REQUEST-TYPE-KNOWN-CODES OF TRANS-IN-RECORD
+015500         MOVE 'N'                  TO SW-RECORD-VALID
+015600         MOVE '12'                  TO RET-CODE OF TRANS-IN-RECORD
+015700         STRING 'INVALID REQUEST-TYPE: ' DELIMITED BY SIZE
+015800                REQUEST-TYPE OF TRANS-IN-RECORD DELIMITED BY SIZE
+015900             INTO RETURN-COMMENT OF TRANS-IN-RECORD
+016000         END-STRING
+016100     END-IF.
+016200 2100-EXIT.
+016300     EXIT.
+016400
+016410*---------------------------------------------------------------*
+016420* 2150-EDIT-PURCHASE-COUNT                                      *
+016430*   CONFIRMS PURCHASECOUNT IS WITHIN THE 99-ENTRY RANGE THE      *
+016440*   PURCHASE TABLE ACTUALLY HAS, BEFORE IT IS USED AS A          *
+016450*   SUBSCRIPT BOUND ANYWHERE ELSE IN THIS PROGRAM.               *
+016460*---------------------------------------------------------------*
+016470 2150-EDIT-PURCHASE-COUNT.
+016480     IF PurchaseCount OF TRANS-IN-RECORD > 99
+016490         MOVE 'N'  TO SW-RECORD-VALID
+016500         MOVE '12' TO RET-CODE OF TRANS-IN-RECORD
+016510         MOVE 'PURCHASECOUNT EXCEEDS TABLE LIMIT OF 99'
+016520             TO RETURN-COMMENT OF TRANS-IN-RECORD
+016530     END-IF.
+016540 2150-EXIT.
+016550     EXIT.
+016600
+016610*---------------------------------------------------------------*
+016620* 2200-EDIT-PURCHASE-TABLE                                      *
+016700*   CONFIRMS PURCHASEID VALUES IN THE FIRST PURCHASECOUNT        *
+016800*   ENTRIES ARE NON-ZERO AND UNIQUE AMONG THEMSELVES.            *
+016900*---------------------------------------------------------------*
+017000 2200-EDIT-PURCHASE-TABLE.
+017100     MOVE 1 TO WK-SUB.
+017200     PERFORM 2210-CHECK-ONE-ENTRY THRU 2210-EXIT
+017300         UNTIL WK-SUB > PurchaseCount OF TRANS-IN-RECORD
+017400            OR NOT RECORD-VALID.
+017500 2200-EXIT.
+017600     EXIT.
+017700
+017800 2210-CHECK-ONE-ENTRY.
+017900     IF PurchaseId OF TRANS-IN-RECORD (WK-SUB) = ZERO
+018000         MOVE 'N'  TO SW-RECORD-VALID
+018100         MOVE '12' TO RET-CODE OF TRANS-IN-RECORD
+018200         STRING 'PURCHASEID ZERO AT ENTRY ' DELIMITED BY SIZE
+018300                WK-SUB                       DELIMITED BY SIZE
+018400             INTO RETURN-COMMENT OF TRANS-IN-RECORD
+018500         END-STRING
+018600     ELSE
+018700         MOVE 'N' TO WK-DUP-FOUND
+018800         PERFORM 2220-CHECK-DUPLICATE THRU 2220-EXIT
+018900             VARYING WK-SUB-2 FROM 1 BY 1
+019000             UNTIL WK-SUB-2 >= WK-SUB
+019100                OR DUP-FOUND
+019200         IF DUP-FOUND
+019300             MOVE 'N'  TO SW-RECORD-VALID
+019400             MOVE '12' TO RET-CODE OF TRANS-IN-RECORD
+019500             STRING 'DUPLICATE PURCHASEID ' DELIMITED BY SIZE
+019600                    WK-SUB               DELIMITED BY SIZE
+019700                 INTO RETURN-COMMENT OF TRANS-IN-RECORD
+019800             END-STRING
+019900         END-IF
+020000     END-IF.
+020100     ADD 1 TO WK-SUB.
+020200 2210-EXIT.
+020300     EXIT.
+020400
+020500 2220-CHECK-DUPLICATE.
+020600     IF PurchaseId OF TRANS-IN-RECORD (WK-SUB-2) =
+020700        PurchaseId OF TRANS-IN-RECORD (WK-SUB)
+020800         MOVE 'Y' TO WK-DUP-FOUND
+020900     END-IF.
+021000 2220-EXIT.
+021100     EXIT.
+021200
+021210*---------------------------------------------------------------*
+021220* 2300-NET-RETURN-AGAINST-MASTER                                *
+021230*   NETS EACH LINE ITEM ON A RETURN REQUEST AGAINST THE          *
+021240*   MATCHING PURCHASEID ENTRY ON THE PURCHASES MASTER.           *
+021250*---------------------------------------------------------------*
+021260 2300-NET-RETURN-AGAINST-MASTER.
+021270     MOVE CustomerId OF TRANS-IN-RECORD TO
+021280         CustomerId OF MASTER-RECORD.
+021290     READ PUR-MASTER
+021300         INVALID KEY
+021310             MOVE 'N'  TO SW-RECORD-VALID
+021320             MOVE '12' TO RET-CODE OF TRANS-IN-RECORD
+021330             MOVE 'RETURN FOR UNKNOWN CUSTOMERID'
+021340                 TO RETURN-COMMENT OF TRANS-IN-RECORD
+021350         NOT INVALID KEY
+021360             MOVE 1 TO WK-SUB
+021370             PERFORM 2310-NET-ONE-RETURN-LINE THRU 2310-EXIT
+021380                 UNTIL WK-SUB > PurchaseCount OF TRANS-IN-RECORD
+021390                    OR NOT RECORD-VALID
+021400             IF RECORD-VALID
+021410                 REWRITE MASTER-RECORD
+021420             END-IF
+021430     END-READ.
+021440 2300-EXIT.
+021450     EXIT.
+021460
+021470 2310-NET-ONE-RETURN-LINE.
+021480     MOVE 'N' TO WK-MATCH-FOUND.
+021490     PERFORM 2320-FIND-MASTER-LINE THRU 2320-EXIT
+021500         VARYING WK-MST-SUB FROM 1 BY 1
+021510         UNTIL WK-MST-SUB > MST-PURCHASE-COUNT
+021520            OR MATCH-FOUND.
+021530     IF NOT MATCH-FOUND
+021540         MOVE 'N'  TO SW-RECORD-VALID
+021550         MOVE '12' TO RET-CODE OF TRANS-IN-RECORD
+021560         STRING 'RETURN REFERENCES UNKNOWN PURCHASEID AT '
+021570                DELIMITED BY SIZE
+021580                WK-SUB DELIMITED BY SIZE
+021590             INTO RETURN-COMMENT OF TRANS-IN-RECORD
+021600         END-STRING
+021610     END-IF.
+021620     ADD 1 TO WK-SUB.
+021630 2310-EXIT.
+021640     EXIT.
+021650
+021660 2320-FIND-MASTER-LINE.
+021670     IF PurchaseId OF MASTER-RECORD (WK-MST-SUB) =
+021680        PurchaseId OF TRANS-IN-RECORD (WK-SUB)
+021690         MOVE 'Y' TO WK-MATCH-FOUND
+021700         IF Amount OF TRANS-IN-RECORD (WK-SUB) >
+021705            Amount OF MASTER-RECORD (WK-MST-SUB)
+021710             MOVE 'N'  TO SW-RECORD-VALID
+021712             MOVE '12' TO RET-CODE OF TRANS-IN-RECORD
+021714             STRING 'RETURN EXCEEDS ORIGINAL PURCHASE AMOUNT AT '
+021716                    DELIMITED BY SIZE
+021718                    WK-SUB DELIMITED BY SIZE
+021720                 INTO RETURN-COMMENT OF TRANS-IN-RECORD
+021722             END-STRING
+021724         ELSE
+021726             SUBTRACT Amount OF TRANS-IN-RECORD (WK-SUB) FROM
+021728                 Amount OF MASTER-RECORD (WK-MST-SUB)
+021730         END-IF
+021750     END-IF.
+021760 2320-EXIT.
+021770     EXIT.
+021780
+021781*---------------------------------------------------------------*
+021782* 2400-LOAD-MASTER-FROM-ADD                                     *
+021783*   ESTABLISHES OR EXTENDS THIS CUSTOMER'S ENTRY ON THE          *
+021784*   PURCHASES MASTER SO LATER RETURNS HAVE SOMETHING TO NET      *
+021785*   AGAINST.  THE FIRST 'A' REQUEST FOR A CUSTOMERID CREATES     *
+021786*   THE MASTER RECORD; EVERY SUBSEQUENT ONE (INCLUDING A PUR130  *
+021787*   CHAIN CONTINUATION SEGMENT FOR A HIGH-VOLUME CUSTOMER)       *
+021788*   APPENDS ITS LINE ITEMS TO IT, UP TO PURMAST'S OWN 999-ENTRY  *
+021788*   OCCURS LIMIT, INDEPENDENT OF THE 99-ENTRY LIMIT ON ANY ONE   *
+021788*   INCOMING TRANSACTION.                                       *
+021788*---------------------------------------------------------------*
+021789 2400-LOAD-MASTER-FROM-ADD.
+021791     MOVE CustomerId OF TRANS-IN-RECORD TO
+021792         CustomerId OF MASTER-RECORD.
+021793     READ PUR-MASTER
+021794         INVALID KEY
+021795             PERFORM 2410-CREATE-MASTER-RECORD THRU 2410-EXIT
+021796         NOT INVALID KEY
+021747             IF MST-PURCHASE-COUNT +
+021748                 PurchaseCount OF TRANS-IN-RECORD > 999
+021749                 MOVE 'N'  TO SW-RECORD-VALID
+021750                 MOVE '12' TO RET-CODE OF TRANS-IN-RECORD
+021751                 MOVE 'ADD WOULD EXCEED 999 ENTRIES ON MASTER'
+021752                     TO RETURN-COMMENT OF TRANS-IN-RECORD
+021753             ELSE
+021754                 PERFORM 2420-APPEND-TO-MASTER-RECORD THRU
+021755                     2420-EXIT
+021756             END-IF
+021798     END-READ.
+021799 2400-EXIT.
+021801     EXIT.
+021802
+021840 2405-COPY-HEADER-TO-MASTER.
+021841     MOVE REQUEST-TYPE OF TRANS-IN-RECORD TO
+021842         REQUEST-TYPE OF MASTER-RECORD.
+021843     MOVE RET-CODE OF TRANS-IN-RECORD TO
+021844         RET-CODE OF MASTER-RECORD.
+021845     MOVE CustomerId OF TRANS-IN-RECORD TO
+021846         CustomerId OF MASTER-RECORD.
+021847     MOVE CustomerLastName OF TRANS-IN-RECORD TO
+021848         CustomerLastName OF MASTER-RECORD.
+021849     MOVE CustomerFirstName OF TRANS-IN-RECORD TO
+021850         CustomerFirstName OF MASTER-RECORD.
+021851     MOVE CustomerCompany OF TRANS-IN-RECORD TO
+021852         CustomerCompany OF MASTER-RECORD.
+021853     MOVE CustomerAddr1 OF TRANS-IN-RECORD TO
+021854         CustomerAddr1 OF MASTER-RECORD.
+021855     MOVE CustomerAddr2 OF TRANS-IN-RECORD TO
+021856         CustomerAddr2 OF MASTER-RECORD.
+021857     MOVE CustomerCity OF TRANS-IN-RECORD TO
+021858         CustomerCity OF MASTER-RECORD.
+021859     MOVE CustomerState OF TRANS-IN-RECORD TO
+021860         CustomerState OF MASTER-RECORD.
+021861     MOVE CustomerCountry OF TRANS-IN-RECORD TO
+021862         CustomerCountry OF MASTER-RECORD.
+021863     MOVE CustomerMailCode OF TRANS-IN-RECORD TO
+021864         CustomerMailCode OF MASTER-RECORD.
+021865     MOVE CustomerPhone OF TRANS-IN-RECORD TO
+021866         CustomerPhone OF MASTER-RECORD.
+021867     MOVE CustomerLastUpdateDate OF TRANS-IN-RECORD TO
+021868         CustomerLastUpdateDate OF MASTER-RECORD.
+021869     MOVE RETURN-COMMENT OF TRANS-IN-RECORD TO
+021870         RETURN-COMMENT OF MASTER-RECORD.
+021871     MOVE ZERO TO MST-PURCHASE-COUNT.
+021872 2405-EXIT.
+021873     EXIT.
+021874
+021875 2410-CREATE-MASTER-RECORD.
+021876     PERFORM 2405-COPY-HEADER-TO-MASTER THRU 2405-EXIT.
+021877     MOVE 1 TO WK-SUB.
+021878     PERFORM 2430-APPEND-ONE-LINE THRU 2430-EXIT
+021879         UNTIL WK-SUB > PurchaseCount OF TRANS-IN-RECORD
+021880            OR MST-PURCHASE-COUNT >= 999.
+021881     WRITE MASTER-RECORD.
+021882 2410-EXIT.
+021883     EXIT.
+021808
+021809 2420-APPEND-TO-MASTER-RECORD.
+021811     MOVE 1 TO WK-SUB.
+021812     PERFORM 2430-APPEND-ONE-LINE THRU 2430-EXIT
+021813         UNTIL WK-SUB > PurchaseCount OF TRANS-IN-RECORD
+021814            OR MST-PURCHASE-COUNT >= 999.
+021815     REWRITE MASTER-RECORD.
+021816 2420-EXIT.
+021817     EXIT.
+021818
+021819 2430-APPEND-ONE-LINE.
+021821     ADD 1 TO MST-PURCHASE-COUNT.
+021822     MOVE PurchaseId  OF TRANS-IN-RECORD (WK-SUB) TO
+021823         PurchaseId  OF MASTER-RECORD (MST-PURCHASE-COUNT).
+021824     MOVE ProductName OF TRANS-IN-RECORD (WK-SUB) TO
+021825         ProductName OF MASTER-RECORD (MST-PURCHASE-COUNT).
+021826     MOVE Amount      OF TRANS-IN-RECORD (WK-SUB) TO
+021827         Amount      OF MASTER-RECORD (MST-PURCHASE-COUNT).
+021828     MOVE Price       OF TRANS-IN-RECORD (WK-SUB) TO
+021829         Price       OF MASTER-RECORD (MST-PURCHASE-COUNT).
+021831     ADD 1 TO WK-SUB.
+021832 2430-EXIT.
+021833     EXIT.
+021834
+021835*---------------------------------------------------------------*
+021836* 3000-WRITE-GOOD / 3100-WRITE-QUARANTINE                       *
+021900*---------------------------------------------------------------*
+021600 3000-WRITE-GOOD.
+021700     MOVE TRANS-IN-RECORD TO GOOD-OUT-RECORD.
+021800     WRITE GOOD-OUT-RECORD.
+021900     ADD 1 TO CT-PASSED.
+022000 3000-EXIT.
+022100     EXIT.
+022200
+022300 3100-WRITE-QUARANTINE.
+022400     MOVE TRANS-IN-RECORD TO QUAR-OUT-RECORD.
+022500     WRITE QUAR-OUT-RECORD.
+022600     ADD 1 TO CT-REJECTED.
+022700 3100-EXIT.
+022800     EXIT.
+022900
+023000*---------------------------------------------------------------*
+023010* 3200-LOG-AUDIT                                                *
+023020*   APPENDS THIS TRANSACTION'S OUTCOME TO THE AUDIT TRAIL.      *
+023030*---------------------------------------------------------------*
+023040 3200-LOG-AUDIT.
+023050     SET AUD-FUNC-WRITE            TO TRUE.
+023060     MOVE CustomerId     OF TRANS-IN-RECORD TO AUD-CUSTOMER-ID.
+023070     MOVE REQUEST-TYPE   OF TRANS-IN-RECORD TO AUD-REQUEST-TYPE.
+023080     MOVE RET-CODE       OF TRANS-IN-RECORD TO AUD-RET-CODE.
+023090     MOVE RETURN-COMMENT OF TRANS-IN-RECORD TO AUD-RETURN-COMMENT.
+023095     CALL 'PUR140' USING AUDIT-LINKAGE-AREA.
+023098 3200-EXIT.
+023099     EXIT.
+023100*---------------------------------------------------------------*
+023200* 8000-TERMINATE                                                *
+023300*   CLOSES FILES AND DISPLAYS RUN TOTALS.                       *
+023400*---------------------------------------------------------------*
+023500 8000-TERMINATE.
+023510     SET AUD-FUNC-CLOSE TO TRUE.
+023520     CALL 'PUR140' USING AUDIT-LINKAGE-AREA.
+023530     CLOSE PUR-TRANS-IN
+023600           PUR-GOOD-OUT
+023610           PUR-MASTER
+023700           PUR-QUAR-OUT.
+023800     DISPLAY 'PUR100 - TRANSACTIONS READ    : ' CT-READ.
+023900     DISPLAY 'PUR100 - TRANSACTIONS PASSED  : ' CT-PASSED.
+024000     DISPLAY 'PUR100 - TRANSACTIONS REJECTED: ' CT-REJECTED.
+024100 8000-EXIT.
+024200     EXIT.
