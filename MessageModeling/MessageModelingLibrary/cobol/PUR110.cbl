@@ -0,0 +1,269 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PUR110.
+000300 AUTHOR.         R HOLLOWAY.
+000400 INSTALLATION.   CUSTOMER PURCHASE SYSTEMS.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.  2026-08-08.
+000700*---------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                         *
+000900*---------------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                 *
+001100* 2026-08-08  RH   ORIGINAL PROGRAM - ADDRESS/MAIL-CODE         *
+001200*                  STANDARDIZATION AND POSTAL VALIDATION PASS. *
+001210* 2026-08-08  RH   LOG EVERY OUTCOME TO THE AUDIT TRAIL (PUR140)*
+001220*                  KEYED BY CUSTOMERID.                         *
+001230* 2026-08-08  RH   CORRECTED RET-CODE ON SUSPENDED RECORDS TO    *
+001240*                  '08' (SUSPENSE) - IT WAS BEING SET TO '04'    *
+001250*                  (WARNING), WHICH BLURRED THE TWO OUTCOMES ON  *
+001260*                  THE AUDIT TRAIL.                              *
+001300*---------------------------------------------------------------*
+001400* PURPOSE.                                                     *
+001500*   RUNS AGAINST EACH PURCHASES RECORD THAT PASSED INTAKE       *
+001600*   EDIT (PUR100) AND CHECKS CUSTOMERMAILCODE AGAINST THE       *
+001700*   FORMAT EXPECTED FOR CUSTOMERCOUNTRY (SEE PURCNTRY).  A      *
+001800*   MISMATCH DOES NOT DROP THE PURCHASE - THE RECORD STILL      *
+001900*   FLOWS ON TO THE CLEAN OUTPUT FILE WITH RET-CODE SET TO      *
+002000*   SUSPENSE, AND A SUSPENSE RECORD IS WRITTEN SO THE CUSTOMER  *
+002100*   MASTER CAN BE CORRECTED SEPARATELY.                         *
+002200*---------------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT PUR-ADDR-IN     ASSIGN TO PURGDOUT
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS FS-ADDR-IN.
+003200
+003300     SELECT PUR-CLEAN-OUT   ASSIGN TO PURCLEAN
+003400         ORGANIZATION IS SEQUENTIAL
+003500         FILE STATUS IS FS-CLEAN-OUT.
+003600
+003700     SELECT PUR-SUSPENSE    ASSIGN TO PURSUSP
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS FS-SUSPENSE.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  PUR-ADDR-IN
+004400     RECORDING MODE IS F.
+004500     COPY PURCHASES
+004600         REPLACING LEADING ==PURCHASES== BY ==ADDR-IN-RECORD==.
+004700
+004800 FD  PUR-CLEAN-OUT
+004900     RECORDING MODE IS F.
+005000     COPY PURCHASES
+005100         REPLACING LEADING ==PURCHASES== BY ==CLEAN-OUT-RECORD==
+005200                  ==PurchaseCount== BY ==CLO-PURCHASE-COUNT==.
+005300
+005400 FD  PUR-SUSPENSE
+005500     RECORDING MODE IS F.
+005600     COPY PURSUSP
+005700         REPLACING LEADING ==SUSPENSE-RECORD==
+005710                  BY ==SUSPENSE-OUT-RECORD==.
+005800
+005900 WORKING-STORAGE SECTION.
+006000 01  FS-ADDR-IN                 PIC XX          VALUE '00'.
+006100 01  FS-CLEAN-OUT                PIC XX          VALUE '00'.
+006200 01  FS-SUSPENSE                 PIC XX          VALUE '00'.
+006300
+006400 01  SW-END-OF-FILE              PIC X           VALUE 'N'.
+006500     88  END-OF-FILE                            VALUE 'Y'.
+006600 01  SW-COUNTRY-FOUND            PIC X           VALUE 'N'.
+006700     88  COUNTRY-FOUND                          VALUE 'Y'.
+006800 01  SW-MAILCODE-OK              PIC X           VALUE 'Y'.
+006900     88  MAILCODE-OK                            VALUE 'Y'.
+007000
+007100 01  PUR110-COUNTERS.
+007200     05  CT-READ                 PIC 9(7)        VALUE ZERO.
+007300     05  CT-CLEAN                PIC 9(7)        VALUE ZERO.
+007400     05  CT-SUSPENSE             PIC 9(7)        VALUE ZERO.
+007500
+007600 01  PUR110-WORK-FIELDS.
+007700     05  WK-HAS-ALPHA            PIC X           VALUE 'N'.
+007800     05  WK-HAS-DIGIT            PIC X           VALUE 'N'.
+007900     05  WK-SUB                  PIC 9(2)        VALUE ZERO.
+008000     05  WK-ONE-CHAR             PIC X           VALUE SPACE.
+008100
+008200     COPY PURCNTRY.
+008210
+008220     COPY PURAUDIT.
+008300
+008400 PROCEDURE DIVISION.
+008500*---------------------------------------------------------------*
+008600* 0000-MAINLINE                                                 *
+008700*---------------------------------------------------------------*
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009000     PERFORM 2000-EDIT-LOOP THRU 2000-EXIT
+009100         UNTIL END-OF-FILE.
+009200     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+009300     STOP RUN.
+009400
+009500*---------------------------------------------------------------*
+009600* 1000-INITIALIZE                                                *
+009700*---------------------------------------------------------------*
+009800 1000-INITIALIZE.
+009900     OPEN INPUT  PUR-ADDR-IN
+010000          OUTPUT PUR-CLEAN-OUT
+010100                 PUR-SUSPENSE.
+010200     IF FS-ADDR-IN NOT = '00'
+010300         DISPLAY 'PUR110 - UNABLE TO OPEN ADDRESS INPUT'
+010400         MOVE 'Y' TO SW-END-OF-FILE
+010500     END-IF.
+010600     PERFORM 1100-READ-ADDR-IN THRU 1100-EXIT.
+010700 1000-EXIT.
+010800     EXIT.
+010900
+011000 1100-READ-ADDR-IN.
+011100     READ PUR-ADDR-IN INTO ADDR-IN-RECORD
+011200         AT END
+011300             MOVE 'Y' TO SW-END-OF-FILE
+011400     END-READ.
+011500     IF NOT END-OF-FILE
+011600         ADD 1 TO CT-READ
+011700     END-IF.
+011800 1100-EXIT.
+011900     EXIT.
+012000
+012100*---------------------------------------------------------------*
+012200* 2000-EDIT-LOOP                                                 *
+012300*---------------------------------------------------------------*
+012400 2000-EDIT-LOOP.
+012500     PERFORM 2100-LOOKUP-COUNTRY THRU 2100-EXIT.
+012600     IF COUNTRY-FOUND
+012700         PERFORM 2200-CHECK-MAILCODE-FORMAT THRU 2200-EXIT
+012800     ELSE
+012900         SET RET-CODE-SUSPENSE OF ADDR-IN-RECORD TO TRUE
+013000         MOVE 'UNKNOWN COUNTRY FOR MAILCODE CHECK'
+013100             TO RETURN-COMMENT OF ADDR-IN-RECORD
+013200         PERFORM 2300-WRITE-SUSPENSE THRU 2300-EXIT
+013300     END-IF.
+013400
+013500     IF COUNTRY-FOUND AND NOT MAILCODE-OK
+013600         SET RET-CODE-SUSPENSE OF ADDR-IN-RECORD TO TRUE
+013700         MOVE 'MAILCODE FORMAT MISMATCH FOR COUNTRY'
+013800             TO RETURN-COMMENT OF ADDR-IN-RECORD
+013900         PERFORM 2300-WRITE-SUSPENSE THRU 2300-EXIT
+014000     END-IF.
+014100
+014200     MOVE ADDR-IN-RECORD TO CLEAN-OUT-RECORD.
+014300     WRITE CLEAN-OUT-RECORD.
+014400     ADD 1 TO CT-CLEAN.
+014450     PERFORM 2400-LOG-AUDIT THRU 2400-EXIT.
+014500     PERFORM 1100-READ-ADDR-IN THRU 1100-EXIT.
+014600 2000-EXIT.
+014700     EXIT.
+014800
+014900*---------------------------------------------------------------*
+015000* 2100-LOOKUP-COUNTRY                                           *
+015100*   SEARCHES THE COUNTRY TABLE FOR CUSTOMERCOUNTRY.              *
+015200*---------------------------------------------------------------*
+015300 2100-LOOKUP-COUNTRY.
+015400     MOVE 'N' TO SW-COUNTRY-FOUND.
+015500     SET CNTRY-IDX TO 1.
+015600     SEARCH CNTRY-ENTRY
+015700         AT END
+015800             MOVE 'N' TO SW-COUNTRY-FOUND
+015900         WHEN CNTRY-NAME (CNTRY-IDX) =
+016000              CustomerCountry OF ADDR-IN-RECORD
+016100             MOVE 'Y' TO SW-COUNTRY-FOUND
+016200     END-SEARCH.
+016300 2100-EXIT.
+016400     EXIT.
+016500
+016600*---------------------------------------------------------------*
+016700* 2200-CHECK-MAILCODE-FORMAT                                    *
+016800*   VALIDATES CUSTOMERMAILCODE AGAINST THE FORMAT EXPECTED      *
+016900*   FOR THE CUSTOMER'S COUNTRY.                                  *
+017000*---------------------------------------------------------------*
+017100 2200-CHECK-MAILCODE-FORMAT.
+017200     MOVE 'Y' TO SW-MAILCODE-OK.
+017300     IF CNTRY-FORMAT-NUMERIC (CNTRY-IDX)
+017400         IF CustomerMailCode OF ADDR-IN-RECORD (1:5) NOT NUMERIC
+017500             MOVE 'N' TO SW-MAILCODE-OK
+017600         END-IF
+017700     ELSE
+017800         PERFORM 2210-CHECK-ALPHANUM THRU 2210-EXIT
+017900     END-IF.
+018000 2200-EXIT.
+018100     EXIT.
+018200
+018300 2210-CHECK-ALPHANUM.
+018400     MOVE 'N' TO WK-HAS-ALPHA.
+018500     MOVE 'N' TO WK-HAS-DIGIT.
+018600     PERFORM 2220-SCAN-ONE-CHAR THRU 2220-EXIT
+018700         VARYING WK-SUB FROM 1 BY 1
+018800         UNTIL WK-SUB > 20.
+018900     IF WK-HAS-ALPHA NOT = 'Y' OR WK-HAS-DIGIT NOT = 'Y'
+019000         MOVE 'N' TO SW-MAILCODE-OK
+019100     END-IF.
+019200 2210-EXIT.
+019300     EXIT.
+019400
+019500 2220-SCAN-ONE-CHAR.
+019600     MOVE CustomerMailCode OF ADDR-IN-RECORD (WK-SUB:1)
+019700         TO WK-ONE-CHAR.
+019800     IF WK-ONE-CHAR ALPHABETIC
+019900         MOVE 'Y' TO WK-HAS-ALPHA
+020000     END-IF.
+020100     IF WK-ONE-CHAR NUMERIC
+020200         MOVE 'Y' TO WK-HAS-DIGIT
+020300     END-IF.
+020400 2220-EXIT.
+020500     EXIT.
+020600
+020700*---------------------------------------------------------------*
+020800* 2300-WRITE-SUSPENSE                                           *
+020900*---------------------------------------------------------------*
+021000 2300-WRITE-SUSPENSE.
+021100     MOVE CustomerId       OF ADDR-IN-RECORD TO SUS-CUSTOMER-ID.
+021200     MOVE CustomerCompany OF ADDR-IN-RECORD
+021210         TO SUS-CUSTOMER-COMPANY.
+021300     MOVE CustomerAddr1    OF ADDR-IN-RECORD TO SUS-ADDR1.
+021400     MOVE CustomerAddr2    OF ADDR-IN-RECORD TO SUS-ADDR2.
+021500     MOVE CustomerCity     OF ADDR-IN-RECORD TO SUS-CITY.
+021600     MOVE CustomerState    OF ADDR-IN-RECORD TO SUS-STATE.
+021700     MOVE CustomerCountry  OF ADDR-IN-RECORD TO SUS-COUNTRY.
+021800     MOVE CustomerMailCode OF ADDR-IN-RECORD TO SUS-MAILCODE.
+021900     MOVE RETURN-COMMENT   OF ADDR-IN-RECORD TO SUS-REASON-TEXT.
+022000     MOVE CustomerLastUpdateDate OF ADDR-IN-RECORD
+022100         TO SUS-CREATE-DATE.
+022200     IF COUNTRY-FOUND
+022300         SET SUS-REASON-MAILCODE-FORMAT TO TRUE
+022400     ELSE
+022500         SET SUS-REASON-UNKNOWN-COUNTRY TO TRUE
+022600     END-IF.
+022700     WRITE SUSPENSE-OUT-RECORD.
+022800     ADD 1 TO CT-SUSPENSE.
+022900 2300-EXIT.
+023000     EXIT.
+023100
+023150*---------------------------------------------------------------*
+023160* 2400-LOG-AUDIT                                                *
+023170*---------------------------------------------------------------*
+023180 2400-LOG-AUDIT.
+023190     SET AUD-FUNC-WRITE            TO TRUE.
+023195     MOVE CustomerId    OF ADDR-IN-RECORD TO AUD-CUSTOMER-ID.
+023200     MOVE REQUEST-TYPE  OF ADDR-IN-RECORD TO AUD-REQUEST-TYPE.
+023205     MOVE RET-CODE      OF ADDR-IN-RECORD TO AUD-RET-CODE.
+023210     MOVE RETURN-COMMENT OF ADDR-IN-RECORD TO AUD-RETURN-COMMENT.
+023215     CALL 'PUR140' USING AUDIT-LINKAGE-AREA.
+023220 2400-EXIT.
+023225     EXIT.
+023230
+023240*---------------------------------------------------------------*
+023300* 8000-TERMINATE                                                *
+023400*---------------------------------------------------------------*
+023500 8000-TERMINATE.
+023510     SET AUD-FUNC-CLOSE TO TRUE.
+023520     CALL 'PUR140' USING AUDIT-LINKAGE-AREA.
+023600     CLOSE PUR-ADDR-IN
+023700           PUR-CLEAN-OUT
+023800           PUR-SUSPENSE.
+023900     DISPLAY 'PUR110 - RECORDS READ      : ' CT-READ.
+024000     DISPLAY 'PUR110 - RECORDS CLEAN      : ' CT-CLEAN.
+024100     DISPLAY 'PUR110 - SUSPENSE RECORDS   : ' CT-SUSPENSE.
+024200 8000-EXIT.
+024300     EXIT.
