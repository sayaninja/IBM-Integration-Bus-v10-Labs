@@ -0,0 +1,229 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PUR120.
+000300 AUTHOR.         R HOLLOWAY.
+000400 INSTALLATION.   CUSTOMER PURCHASE SYSTEMS.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.  2026-08-08.
+000700*---------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                         *
+000900*---------------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                 *
+001100* 2026-08-08  RH   ORIGINAL PROGRAM - PER-CUSTOMER PURCHASE    *
+001200*                  HISTORY PRINT REPORT.                       *
+001250* 2026-08-08  RH   CONTROL-BREAKS ON CUSTOMERID SO A CUSTOMER   *
+001260*                  CHAINED ACROSS MULTIPLE PURCHASES RECORDS    *
+001270*                  GETS ONE CONSOLIDATED STATEMENT AND GRAND    *
+001280*                  TOTAL INSTEAD OF ONE PARTIAL STATEMENT PER   *
+001290*                  CHAINED RECORD.                              *
+001300*---------------------------------------------------------------*
+001400* PURPOSE.                                                     *
+001500*   PRINTS ONE STATEMENT PER CUSTOMERID - A HEADER OF           *
+001600*   CUSTOMERID, CUSTOMERLASTNAME/CUSTOMERFIRSTNAME AND          *
+001700*   CUSTOMERCOMPANY, FOLLOWED BY ONE DETAIL LINE PER PURCHASE   *
+001800*   TABLE ENTRY (PURCHASEID, PRODUCTNAME, AMOUNT, PRICE) ACROSS *
+001810*   EVERY CHAINED PURCHASES RECORD FOR THAT CUSTOMERID, AND A   *
+001900*   SUBTOTAL LINE, SO BRANCH STAFF CAN HAND A CUSTOMER ONE      *
+002000*   PAPER STATEMENT WITHOUT DOING THE ARITHMETIC BY HAND.       *
+002100*---------------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT PUR-HIST-IN     ASSIGN TO PURCLEAN
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS FS-HIST-IN.
+003100
+003200     SELECT PUR-STATEMENT   ASSIGN TO PURSTMT
+003300         ORGANIZATION IS SEQUENTIAL
+003400         FILE STATUS IS FS-STATEMENT.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  PUR-HIST-IN
+003900     RECORDING MODE IS F.
+004000     COPY PURCHASES
+004100         REPLACING LEADING ==PURCHASES== BY ==HIST-IN-RECORD==.
+004200
+004300 FD  PUR-STATEMENT
+004400     RECORDING MODE IS F.
+004500 01  PRINT-LINE                 PIC X(132).
+004600
+004700 WORKING-STORAGE SECTION.
+004800 01  FS-HIST-IN                 PIC XX          VALUE '00'.
+004900 01  FS-STATEMENT                PIC XX          VALUE '00'.
+005000
+005100 01  SW-END-OF-FILE              PIC X           VALUE 'N'.
+005200     88  END-OF-FILE                            VALUE 'Y'.
+005250 01  SW-CUSTOMER-DONE            PIC X           VALUE 'N'.
+005260     88  CUSTOMER-DONE                          VALUE 'Y'.
+005300
+005400 01  PUR120-COUNTERS.
+005500     05  CT-READ                 PIC 9(7)        VALUE ZERO.
+005600     05  CT-LINES-PRINTED         PIC 9(7)        VALUE ZERO.
+005650     05  CT-STATEMENTS            PIC 9(7)        VALUE ZERO.
+005700
+005800 01  PUR120-WORK-FIELDS.
+005900     05  WK-SUB                  PIC 9(3)        VALUE ZERO.
+005950     05  WK-CURRENT-CUSTOMER      PIC X(8)        VALUE SPACES.
+006000     05  WK-SUBTOTAL              PIC S9(10)V99   VALUE ZERO.
+006100     05  WK-LINE-AMOUNT           PIC S9(10)V99   VALUE ZERO.
+006200
+006300 01  HDR-LINE-1.
+006400     05  FILLER                  PIC X(18) VALUE
+006500         'CUSTOMER STATEMENT'.
+006600     05  FILLER                  PIC X(10) VALUE SPACES.
+006700     05  HDR1-CUSTOMER-ID        PIC X(8).
+006800
+006900 01  HDR-LINE-2.
+007000     05  FILLER                  PIC X(14) VALUE 'CUSTOMER NAME:'.
+007100     05  FILLER                  PIC X(1)  VALUE SPACE.
+007200     05  HDR2-FIRST-NAME         PIC X(20).
+007300     05  FILLER                  PIC X(1)  VALUE SPACE.
+007400     05  HDR2-LAST-NAME          PIC X(20).
+007500
+007600 01  HDR-LINE-3.
+007700     05  FILLER                  PIC X(14) VALUE 'COMPANY      :'.
+007800     05  FILLER                  PIC X(1)  VALUE SPACE.
+007900     05  HDR3-COMPANY            PIC X(30).
+008000
+008100 01  DET-LINE.
+008200     05  DET-PURCHASE-ID         PIC ZZZZ9.
+008300     05  FILLER                  PIC X(2)  VALUE SPACES.
+008400     05  DET-PRODUCT-NAME        PIC X(30).
+008500     05  FILLER                  PIC X(2)  VALUE SPACES.
+008600     05  DET-AMOUNT              PIC ZZ9.
+008700     05  FILLER                  PIC X(2)  VALUE SPACES.
+008800     05  DET-PRICE               PIC ZZZ,ZZZ,ZZ9.99.
+008900     05  FILLER                  PIC X(2)  VALUE SPACES.
+009000     05  DET-LINE-TOTAL          PIC Z,ZZZ,ZZZ,ZZ9.99.
+009100
+009200 01  SUB-LINE.
+009300     05  FILLER                  PIC X(40) VALUE
+009400         'SUBTOTAL FOR CUSTOMER:'.
+009500     05  SUB-AMOUNT              PIC Z,ZZZ,ZZZ,ZZ9.99.
+009600
+009700 01  BLANK-LINE                  PIC X(132) VALUE SPACES.
+009800
+009900 PROCEDURE DIVISION.
+010000*---------------------------------------------------------------*
+010100* 0000-MAINLINE                                                 *
+010200*---------------------------------------------------------------*
+010300 0000-MAINLINE.
+010400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010500     PERFORM 2000-PRINT-LOOP THRU 2000-EXIT
+010600         UNTIL END-OF-FILE.
+010700     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+010800     STOP RUN.
+010900
+011000*---------------------------------------------------------------*
+011100* 1000-INITIALIZE                                                *
+011200*---------------------------------------------------------------*
+011300 1000-INITIALIZE.
+011400     OPEN INPUT  PUR-HIST-IN
+011500          OUTPUT PUR-STATEMENT.
+011600     IF FS-HIST-IN NOT = '00'
+011700         DISPLAY 'PUR120 - UNABLE TO OPEN HISTORY INPUT'
+011800         MOVE 'Y' TO SW-END-OF-FILE
+011900     END-IF.
+012000     PERFORM 1100-READ-HIST-IN THRU 1100-EXIT.
+012100 1000-EXIT.
+012200     EXIT.
+012300
+012400 1100-READ-HIST-IN.
+012500     READ PUR-HIST-IN INTO HIST-IN-RECORD
+012600         AT END
+012700             MOVE 'Y' TO SW-END-OF-FILE
+012800     END-READ.
+012900     IF NOT END-OF-FILE
+013000         ADD 1 TO CT-READ
+013100     END-IF.
+013200 1100-EXIT.
+013300     EXIT.
+013400
+013500*---------------------------------------------------------------*
+013600* 2000-PRINT-LOOP                                                *
+013700*   PRINTS ONE CONSOLIDATED STATEMENT FOR ONE CUSTOMERID -       *
+013750*   HEADER, A DETAIL LINE FOR EVERY PURCHASE TABLE ENTRY ACROSS  *
+013760*   EVERY CHAINED PURCHASES RECORD FOR THAT CUSTOMERID, AND ONE  *
+013770*   GRAND-TOTAL SUBTOTAL.                                       *
+013900*---------------------------------------------------------------*
+014000 2000-PRINT-LOOP.
+014010     MOVE CustomerId OF HIST-IN-RECORD TO WK-CURRENT-CUSTOMER.
+014020     PERFORM 2100-PRINT-HEADER THRU 2100-EXIT.
+014200     MOVE ZERO TO WK-SUBTOTAL.
+014210     MOVE 'N' TO SW-CUSTOMER-DONE.
+014220     PERFORM 2150-PRINT-ONE-RECORD THRU 2150-EXIT
+014230         UNTIL CUSTOMER-DONE.
+014600     PERFORM 2300-PRINT-SUBTOTAL THRU 2300-EXIT.
+014700     WRITE PRINT-LINE FROM BLANK-LINE.
+014750     ADD 1 TO CT-STATEMENTS.
+014900 2000-EXIT.
+015000     EXIT.
+015050
+015060*---------------------------------------------------------------*
+015070* 2150-PRINT-ONE-RECORD                                         *
+015080*   PRINTS EVERY DETAIL LINE ON THE CURRENT PURCHASES RECORD,    *
+015090*   THEN READS THE NEXT RECORD AND BREAKS THE STATEMENT WHEN     *
+015095*   THE CHAIN FOR THIS CUSTOMERID RUNS OUT.                      *
+015097*---------------------------------------------------------------*
+015098 2150-PRINT-ONE-RECORD.
+015099     PERFORM 2200-PRINT-DETAIL THRU 2200-EXIT
+015100         VARYING WK-SUB FROM 1 BY 1
+015101         UNTIL WK-SUB > PurchaseCount OF HIST-IN-RECORD.
+015102     PERFORM 1100-READ-HIST-IN THRU 1100-EXIT.
+015103     IF END-OF-FILE
+015104        OR CustomerId OF HIST-IN-RECORD NOT = WK-CURRENT-CUSTOMER
+015105         MOVE 'Y' TO SW-CUSTOMER-DONE
+015106     END-IF.
+015107 2150-EXIT.
+015108     EXIT.
+015100
+015200 2100-PRINT-HEADER.
+015300     MOVE CustomerId OF HIST-IN-RECORD TO HDR1-CUSTOMER-ID.
+015400     WRITE PRINT-LINE FROM HDR-LINE-1.
+015500     MOVE CustomerFirstName OF HIST-IN-RECORD TO HDR2-FIRST-NAME.
+015600     MOVE CustomerLastName  OF HIST-IN-RECORD TO HDR2-LAST-NAME.
+015700     WRITE PRINT-LINE FROM HDR-LINE-2.
+015800     MOVE CustomerCompany OF HIST-IN-RECORD TO HDR3-COMPANY.
+015900     WRITE PRINT-LINE FROM HDR-LINE-3.
+016000     ADD 3 TO CT-LINES-PRINTED.
+016100 2100-EXIT.
+016200     EXIT.
+016300
+016400 2200-PRINT-DETAIL.
+016410     MOVE PurchaseId  OF HIST-IN-RECORD (WK-SUB)
+016420         TO DET-PURCHASE-ID.
+016500     MOVE ProductName OF HIST-IN-RECORD (WK-SUB)
+016510         TO DET-PRODUCT-NAME.
+016700     MOVE Amount       OF HIST-IN-RECORD (WK-SUB) TO DET-AMOUNT.
+016800     MOVE Price        OF HIST-IN-RECORD (WK-SUB) TO DET-PRICE.
+016900     COMPUTE WK-LINE-AMOUNT =
+017000         Amount OF HIST-IN-RECORD (WK-SUB) *
+017100         Price  OF HIST-IN-RECORD (WK-SUB).
+017200     MOVE WK-LINE-AMOUNT TO DET-LINE-TOTAL.
+017300     ADD WK-LINE-AMOUNT TO WK-SUBTOTAL.
+017400     WRITE PRINT-LINE FROM DET-LINE.
+017500     ADD 1 TO CT-LINES-PRINTED.
+017600 2200-EXIT.
+017700     EXIT.
+017800
+017900 2300-PRINT-SUBTOTAL.
+018000     MOVE WK-SUBTOTAL TO SUB-AMOUNT.
+018100     WRITE PRINT-LINE FROM SUB-LINE.
+018200     ADD 1 TO CT-LINES-PRINTED.
+018300 2300-EXIT.
+018400     EXIT.
+018500
+018600*---------------------------------------------------------------*
+018700* 8000-TERMINATE                                                *
+018800*---------------------------------------------------------------*
+018900 8000-TERMINATE.
+019000     CLOSE PUR-HIST-IN
+019100           PUR-STATEMENT.
+019200     DISPLAY 'PUR120 - CUSTOMER RECORDS READ : ' CT-READ.
+019250     DISPLAY 'PUR120 - STATEMENTS PRINTED    : ' CT-STATEMENTS.
+019300     DISPLAY 'PUR120 - PRINT LINES WRITTEN   : ' CT-LINES-PRINTED.
+019400 8000-EXIT.
+019500     EXIT.
