@@ -0,0 +1,219 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PUR130.
+000300 AUTHOR.         R HOLLOWAY.
+000400 INSTALLATION.   CUSTOMER PURCHASE SYSTEMS.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.  2026-08-08.
+000700*---------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                         *
+000900*---------------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                 *
+001100* 2026-08-08  RH   ORIGINAL PROGRAM - PACKS RAW PURCHASE LINE  *
+001200*                  ITEMS INTO PURCHASES OCCURRENCES, CHAINING  *
+001300*                  OVERFLOW PAST 99 ITEMS INTO LINKED RECORDS. *
+001400*---------------------------------------------------------------*
+001500* PURPOSE.                                                     *
+001600*   READS PURCHASE-LINE-RAW, ONE LINE ITEM PER RECORD, SORTED  *
+001700*   BY CUSTOMERID, AND PACKS EACH CUSTOMER'S LINE ITEMS INTO   *
+001800*   ONE OR MORE PURCHASES RECORDS.  A CUSTOMER WHOSE DAILY     *
+001900*   VOLUME EXCEEDS 99 LINE ITEMS GETS A SECOND (THIRD, ...)    *
+002000*   CHAINED PURCHASES RECORD WITH THE SAME CUSTOMERID,         *
+002100*   CHAINSEQUENCENUMBER ADVANCED BY ONE, AND CHAINCONTINUEDIND *
+002200*   SET TO 'Y' ON EVERY RECORD BUT THE LAST OF THE CHAIN, SO   *
+002300*   NO LINE ITEM PAST THE 99TH IS EVER SILENTLY DROPPED.       *
+002400*---------------------------------------------------------------*
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT PUR-LINE-IN     ASSIGN TO PURLNIN
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS FS-LINE-IN.
+003400
+003500     SELECT PUR-CHAIN-OUT   ASSIGN TO PURTRNIN
+003600         ORGANIZATION IS SEQUENTIAL
+003700         FILE STATUS IS FS-CHAIN-OUT.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  PUR-LINE-IN
+004200     RECORDING MODE IS F.
+004300     COPY PURCHLIN.
+004400
+004500 FD  PUR-CHAIN-OUT
+004600     RECORDING MODE IS F.
+004700     COPY PURCHASES
+004800         REPLACING LEADING ==PURCHASES== BY ==CHAIN-OUT-RECORD==.
+004900
+005000 WORKING-STORAGE SECTION.
+005100 01  FS-LINE-IN                 PIC XX          VALUE '00'.
+005200 01  FS-CHAIN-OUT                PIC XX          VALUE '00'.
+005300
+005400 01  SW-END-OF-FILE              PIC X           VALUE 'N'.
+005500     88  END-OF-FILE                            VALUE 'Y'.
+005600 01  SW-CUSTOMER-DONE            PIC X           VALUE 'N'.
+005700     88  CUSTOMER-DONE                          VALUE 'Y'.
+005800
+005900 01  PUR130-COUNTERS.
+006000     05  CT-LINES-READ           PIC 9(7)        VALUE ZERO.
+006100     05  CT-RECORDS-WRITTEN      PIC 9(7)        VALUE ZERO.
+006200     05  CT-CHAINED-CUSTOMERS    PIC 9(7)        VALUE ZERO.
+006300
+006400 01  PUR130-WORK-FIELDS.
+006500     05  WK-CURRENT-CUSTOMER     PIC X(8)        VALUE SPACES.
+006600     05  WK-NEXT-CHAIN-SEQ       PIC 9(3)        VALUE ZERO.
+006700
+006800 PROCEDURE DIVISION.
+006900*---------------------------------------------------------------*
+007000* 0000-MAINLINE                                                 *
+007100*---------------------------------------------------------------*
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007400     PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+007500         UNTIL END-OF-FILE.
+007600     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+007700     STOP RUN.
+007800
+007900*---------------------------------------------------------------*
+008000* 1000-INITIALIZE                                                *
+008100*---------------------------------------------------------------*
+008200 1000-INITIALIZE.
+008300     OPEN INPUT  PUR-LINE-IN
+008400          OUTPUT PUR-CHAIN-OUT.
+008500     IF FS-LINE-IN NOT = '00'
+008600         DISPLAY 'PUR130 - UNABLE TO OPEN LINE ITEM INPUT'
+008700         MOVE 'Y' TO SW-END-OF-FILE
+008800     END-IF.
+008900     PERFORM 1100-READ-LINE-IN THRU 1100-EXIT.
+009000 1000-EXIT.
+009100     EXIT.
+009200
+009300 1100-READ-LINE-IN.
+009400     READ PUR-LINE-IN INTO PURCHASE-LINE-RAW
+009500         AT END
+009600             MOVE 'Y' TO SW-END-OF-FILE
+009700     END-READ.
+009800     IF NOT END-OF-FILE
+009900         ADD 1 TO CT-LINES-READ
+010000     END-IF.
+010100 1100-EXIT.
+010200     EXIT.
+010300
+010400*---------------------------------------------------------------*
+010500* 2000-PROCESS-CUSTOMER                                         *
+010600*   BUILDS AND WRITES EVERY CHAINED RECORD NEEDED TO HOLD ONE   *
+010700*   CUSTOMER'S LINE ITEMS, THEN STOPS AT THE CONTROL BREAK.     *
+010800*---------------------------------------------------------------*
+010900 2000-PROCESS-CUSTOMER.
+011000     MOVE RawCustomerId TO WK-CURRENT-CUSTOMER.
+011100     MOVE ZERO TO WK-NEXT-CHAIN-SEQ.
+011200     MOVE 'N'  TO SW-CUSTOMER-DONE.
+011300     PERFORM 2100-BUILD-ONE-CHAIN-RECORD THRU 2100-EXIT
+011400         UNTIL CUSTOMER-DONE.
+011500     IF WK-NEXT-CHAIN-SEQ > 1
+011600         ADD 1 TO CT-CHAINED-CUSTOMERS
+011700     END-IF.
+011800 2000-EXIT.
+011900     EXIT.
+012000
+012100*---------------------------------------------------------------*
+012200* 2100-BUILD-ONE-CHAIN-RECORD                                    *
+012300*   FILLS ONE PURCHASES OCCURRENCE (UP TO 99 ENTRIES) FROM THE  *
+012400*   CURRENT CUSTOMER'S RAW LINE ITEMS AND WRITES IT.            *
+012500*---------------------------------------------------------------*
+012600 2100-BUILD-ONE-CHAIN-RECORD.
+012700     PERFORM 2110-INIT-CHAIN-RECORD THRU 2110-EXIT.
+012800     PERFORM 2120-ADD-ONE-LINE-ITEM THRU 2120-EXIT
+012900         UNTIL PurchaseCount OF CHAIN-OUT-RECORD = 99
+013000            OR END-OF-FILE
+013100            OR RawCustomerId NOT = WK-CURRENT-CUSTOMER.
+013200
+013300     IF END-OF-FILE OR RawCustomerId NOT = WK-CURRENT-CUSTOMER
+013400         MOVE 'N' TO ChainContinuedInd OF CHAIN-OUT-RECORD
+013500         MOVE 'Y' TO SW-CUSTOMER-DONE
+013600     ELSE
+013700         MOVE 'Y' TO ChainContinuedInd OF CHAIN-OUT-RECORD
+013800     END-IF.
+013900
+014000     MOVE WK-NEXT-CHAIN-SEQ
+014010         TO ChainSequenceNumber OF CHAIN-OUT-RECORD.
+014100     ADD 1 TO WK-NEXT-CHAIN-SEQ.
+014200     WRITE CHAIN-OUT-RECORD.
+014300     ADD 1 TO CT-RECORDS-WRITTEN.
+014400 2100-EXIT.
+014500     EXIT.
+014600
+014700*---------------------------------------------------------------*
+014800* 2110-INIT-CHAIN-RECORD                                         *
+014900*   PRIMES THE HEADER FIELDS OF A NEW CHAIN RECORD FROM THE     *
+015000*   FIRST LINE ITEM OF THE CHAIN.                                *
+015100*---------------------------------------------------------------*
+015200 2110-INIT-CHAIN-RECORD.
+015300     MOVE SPACES TO CHAIN-OUT-RECORD.
+015400     MOVE ZERO   TO PurchaseCount OF CHAIN-OUT-RECORD.
+015500     MOVE '00'   TO RET-CODE OF CHAIN-OUT-RECORD.
+015600     MOVE RawRequestType          OF PURCHASE-LINE-RAW
+015700         TO REQUEST-TYPE             OF CHAIN-OUT-RECORD.
+015800     MOVE RawCustomerId            OF PURCHASE-LINE-RAW
+015900         TO CustomerId               OF CHAIN-OUT-RECORD.
+016000     MOVE RawCustomerLastName      OF PURCHASE-LINE-RAW
+016100         TO CustomerLastName         OF CHAIN-OUT-RECORD.
+016200     MOVE RawCustomerFirstName     OF PURCHASE-LINE-RAW
+016300         TO CustomerFirstName        OF CHAIN-OUT-RECORD.
+016400     MOVE RawCustomerCompany       OF PURCHASE-LINE-RAW
+016500         TO CustomerCompany          OF CHAIN-OUT-RECORD.
+016600     MOVE RawCustomerAddr1         OF PURCHASE-LINE-RAW
+016700         TO CustomerAddr1            OF CHAIN-OUT-RECORD.
+016800     MOVE RawCustomerAddr2         OF PURCHASE-LINE-RAW
+016900         TO CustomerAddr2            OF CHAIN-OUT-RECORD.
+017000     MOVE RawCustomerCity          OF PURCHASE-LINE-RAW
+017100         TO CustomerCity             OF CHAIN-OUT-RECORD.
+017200     MOVE RawCustomerState         OF PURCHASE-LINE-RAW
+017300         TO CustomerState            OF CHAIN-OUT-RECORD.
+017400     MOVE RawCustomerCountry       OF PURCHASE-LINE-RAW
+017500         TO CustomerCountry          OF CHAIN-OUT-RECORD.
+017600     MOVE RawCustomerMailCode      OF PURCHASE-LINE-RAW
+017700         TO CustomerMailCode         OF CHAIN-OUT-RECORD.
+017800     MOVE RawCustomerPhone         OF PURCHASE-LINE-RAW
+017900         TO CustomerPhone            OF CHAIN-OUT-RECORD.
+018000     MOVE RawCustomerLastUpdateDate OF PURCHASE-LINE-RAW
+018100         TO CustomerLastUpdateDate   OF CHAIN-OUT-RECORD.
+018200 2110-EXIT.
+018300     EXIT.
+018400
+018500*---------------------------------------------------------------*
+018600* 2120-ADD-ONE-LINE-ITEM                                         *
+018700*   APPENDS THE CURRENT RAW LINE ITEM TO THE CHAIN RECORD'S     *
+018800*   PURCHASE TABLE AND READS THE NEXT RAW LINE ITEM.             *
+018900*---------------------------------------------------------------*
+019000 2120-ADD-ONE-LINE-ITEM.
+019100     ADD 1 TO PurchaseCount OF CHAIN-OUT-RECORD.
+019200     MOVE RawPurchaseId  OF PURCHASE-LINE-RAW
+019300         TO PurchaseId OF CHAIN-OUT-RECORD
+019400             (PurchaseCount OF CHAIN-OUT-RECORD).
+019500     MOVE RawProductName OF PURCHASE-LINE-RAW
+019600         TO ProductName OF CHAIN-OUT-RECORD
+019700             (PurchaseCount OF CHAIN-OUT-RECORD).
+019800     MOVE RawAmount      OF PURCHASE-LINE-RAW
+019900         TO Amount OF CHAIN-OUT-RECORD
+020000             (PurchaseCount OF CHAIN-OUT-RECORD).
+020100     MOVE RawPrice       OF PURCHASE-LINE-RAW
+020200         TO Price OF CHAIN-OUT-RECORD
+020300             (PurchaseCount OF CHAIN-OUT-RECORD).
+020400     PERFORM 1100-READ-LINE-IN THRU 1100-EXIT.
+020500 2120-EXIT.
+020600     EXIT.
+020700
+020800*---------------------------------------------------------------*
+020900* 8000-TERMINATE                                                *
+021000*---------------------------------------------------------------*
+021100 8000-TERMINATE.
+021200     CLOSE PUR-LINE-IN
+021300           PUR-CHAIN-OUT.
+021400     DISPLAY 'PUR130 - LINE ITEMS READ      : ' CT-LINES-READ.
+021500     DISPLAY 'PUR130 - PURCHASES WRITTEN   : ' CT-RECORDS-WRITTEN.
+021600     DISPLAY 'PUR130 - CUSTOMERS CHAINED : ' CT-CHAINED-CUSTOMERS.
+021700 8000-EXIT.
+021800     EXIT.
