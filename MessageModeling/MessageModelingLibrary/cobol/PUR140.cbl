@@ -0,0 +1,102 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PUR140.
+000300 AUTHOR.         R HOLLOWAY.
+000400 INSTALLATION.   CUSTOMER PURCHASE SYSTEMS.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.  2026-08-08.
+000700*---------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                         *
+000900*---------------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                 *
+001100* 2026-08-08  RH   ORIGINAL PROGRAM - COMMON AUDIT TRAIL        *
+001200*                  SUBPROGRAM, CALLED BY ANY PURCHASES EDIT    *
+001300*                  OR MAINTENANCE PROGRAM TO APPEND THE         *
+001400*                  OUTCOME OF ONE PROCESSED RECORD.             *
+001500*---------------------------------------------------------------*
+001600* PURPOSE.                                                     *
+001700*   APPENDS REQUEST-TYPE, RET-CODE AND RETURN-COMMENT FOR ONE  *
+001800*   PROCESSED PURCHASES RECORD, KEYED BY CUSTOMERID AND DATED, *
+001900*   TO THE AUDIT TRAIL FILE, SO HOW OFTEN A GIVEN CUSTOMERID   *
+002000*   HIT ERRORS, WARNINGS OR REJECTS CAN BE ANSWERED LATER.      *
+002100*   THE CALLING PROGRAM PASSES AUD-FUNCTION-CODE 'W' TO WRITE   *
+002200*   ONE AUDIT RECORD, OR 'C' ONCE AT END OF RUN TO CLOSE THE    *
+002300*   AUDIT FILE - THE FILE STAYS OPEN ACROSS CALLS OTHERWISE.    *
+002400*---------------------------------------------------------------*
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT PUR-AUDIT-FILE  ASSIGN TO PURAUDIT
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS FS-AUDIT-FILE.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  PUR-AUDIT-FILE
+003800     RECORDING MODE IS F.
+003900 01  AUDIT-OUT-RECORD.
+004000     05  AUD-OUT-DATE             PIC X(8).
+004100     05  AUD-OUT-CUSTOMER-ID      PIC X(8).
+004200     05  AUD-OUT-REQUEST-TYPE     PIC X.
+004300     05  AUD-OUT-RET-CODE         PIC XX.
+004400     05  AUD-OUT-RETURN-COMMENT   PIC X(50).
+004500
+004600 WORKING-STORAGE SECTION.
+004700 01  FS-AUDIT-FILE               PIC XX          VALUE '00'.
+004800 01  SW-AUDIT-FILE-OPEN           PIC X           VALUE 'N'.
+004900     88  AUDIT-FILE-OPEN                         VALUE 'Y'.
+005000 01  WK-TODAY-DATE                PIC X(8)        VALUE SPACES.
+005100
+005200 LINKAGE SECTION.
+005300     COPY PURAUDIT.
+005400
+005500 PROCEDURE DIVISION USING AUDIT-LINKAGE-AREA.
+005600*---------------------------------------------------------------*
+005700* 0000-MAINLINE                                                 *
+005800*---------------------------------------------------------------*
+005900 0000-MAINLINE.
+006000     IF AUD-FUNC-CLOSE
+006100         PERFORM 2000-CLOSE-AUDIT-FILE THRU 2000-EXIT
+006200     ELSE
+006300         PERFORM 1000-WRITE-AUDIT-RECORD THRU 1000-EXIT
+006400     END-IF.
+006500     GOBACK.
+006600
+006700*---------------------------------------------------------------*
+006800* 1000-WRITE-AUDIT-RECORD                                        *
+006900*---------------------------------------------------------------*
+007000 1000-WRITE-AUDIT-RECORD.
+007100     IF NOT AUDIT-FILE-OPEN
+007200         PERFORM 1100-OPEN-AUDIT-FILE THRU 1100-EXIT
+007300     END-IF.
+007400     ACCEPT WK-TODAY-DATE FROM DATE YYYYMMDD.
+007500     MOVE WK-TODAY-DATE      TO AUD-OUT-DATE.
+007600     MOVE AUD-CUSTOMER-ID    TO AUD-OUT-CUSTOMER-ID.
+007700     MOVE AUD-REQUEST-TYPE   TO AUD-OUT-REQUEST-TYPE.
+007800     MOVE AUD-RET-CODE       TO AUD-OUT-RET-CODE.
+007900     MOVE AUD-RETURN-COMMENT TO AUD-OUT-RETURN-COMMENT.
+008000     WRITE AUDIT-OUT-RECORD.
+008100 1000-EXIT.
+008200     EXIT.
+008300
+008400 1100-OPEN-AUDIT-FILE.
+008500     OPEN EXTEND PUR-AUDIT-FILE.
+008600     IF FS-AUDIT-FILE = '05' OR FS-AUDIT-FILE = '35'
+008700         OPEN OUTPUT PUR-AUDIT-FILE
+008800     END-IF.
+008900     MOVE 'Y' TO SW-AUDIT-FILE-OPEN.
+009000 1100-EXIT.
+009100     EXIT.
+009200
+009300*---------------------------------------------------------------*
+009400* 2000-CLOSE-AUDIT-FILE                                          *
+009500*---------------------------------------------------------------*
+009600 2000-CLOSE-AUDIT-FILE.
+009700     IF AUDIT-FILE-OPEN
+009800         CLOSE PUR-AUDIT-FILE
+009900         MOVE 'N' TO SW-AUDIT-FILE-OPEN
+010000     END-IF.
+010100 2000-EXIT.
+010200     EXIT.
