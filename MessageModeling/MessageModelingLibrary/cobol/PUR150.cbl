@@ -0,0 +1,239 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PUR150.
+000300 AUTHOR.         R HOLLOWAY.
+000400 INSTALLATION.   CUSTOMER PURCHASE SYSTEMS.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.  2026-08-08.
+000700*---------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                         *
+000900*---------------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                 *
+001100* 2026-08-08  RH   ORIGINAL PROGRAM - PURCHASES BATCH EXTRACT,  *
+001200*                  WITH CHECKPOINT/RESTART SUPPORT SO A RERUN   *
+001300*                  AFTER AN ABEND RESUMES PAST ALREADY          *
+001400*                  EXTRACTED CUSTOMERS RATHER THAN DUPLICATING  *
+001500*                  THE WHOLE FEED.                              *
+001550* 2026-08-08  RH   FIXED RESTART SKIP TO READ PAST THE LAST      *
+001560*                  CHECKPOINTED CUSTOMERID INSTEAD OF LEAVING    *
+001570*                  IT CURRENT, WHICH HAD CAUSED THAT RECORD TO   *
+001580*                  BE EXTRACTED A SECOND TIME ON RESTART.        *
+001600*---------------------------------------------------------------*
+001700* PURPOSE.                                                     *
+001800*   EXTRACTS EACH STANDARDIZED, CLEAN PURCHASES RECORD TO THE   *
+001900*   DOWNSTREAM FEED FILE.  EVERY CHK-INTERVAL RECORDS THE       *
+002000*   PROGRAM REWRITES A SINGLE CHECKPOINT RECORD GIVING THE      *
+002100*   LAST CUSTOMERID EXTRACTED AND THE RUNNING RECORD COUNT.     *
+002200*   IF THE CHECKPOINT FILE IS FOUND ON STARTUP STILL MARKED     *
+002300*   IN-PROGRESS - MEANING THE PRIOR RUN DID NOT REACH NORMAL     *
+002400*   END OF JOB - THE PROGRAM SKIPS BACK OVER INPUT RECORDS      *
+002500*   THROUGH THAT CUSTOMERID AND RESUMES EXTRACTING FROM THERE,  *
+002600*   APPENDING TO THE PRIOR RUN'S OUTPUT.  A NORMAL END OF JOB    *
+002700*   MARKS THE CHECKPOINT COMPLETE SO THE NEXT RUN STARTS FRESH.  *
+002800*---------------------------------------------------------------*
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.   IBM-370.
+003200 OBJECT-COMPUTER.   IBM-370.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT PUR-EXTR-IN     ASSIGN TO PURCLEAN
+003600         ORGANIZATION IS SEQUENTIAL
+003700         FILE STATUS IS FS-EXTR-IN.
+003800
+003900     SELECT PUR-EXTR-OUT    ASSIGN TO PUREXTR
+004000         ORGANIZATION IS SEQUENTIAL
+004100         FILE STATUS IS FS-EXTR-OUT.
+004200
+004300     SELECT PUR-CHECKPOINT  ASSIGN TO PURCKPT
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS IS FS-CHECKPOINT.
+004600
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  PUR-EXTR-IN
+005000     RECORDING MODE IS F.
+005100     COPY PURCHASES
+005200         REPLACING LEADING ==PURCHASES== BY ==EXTR-IN-RECORD==.
+005300
+005400 FD  PUR-EXTR-OUT
+005500     RECORDING MODE IS F.
+005600     COPY PURCHASES
+005700         REPLACING LEADING ==PURCHASES== BY ==EXTR-OUT-RECORD==
+005710                  ==PurchaseCount== BY ==EXO-PURCHASE-COUNT==.
+005800
+005900 FD  PUR-CHECKPOINT
+006000     RECORDING MODE IS F.
+006100     COPY PURCKPT.
+006200
+006300 WORKING-STORAGE SECTION.
+006400 01  FS-EXTR-IN                 PIC XX          VALUE '00'.
+006500 01  FS-EXTR-OUT                PIC XX          VALUE '00'.
+006600 01  FS-CHECKPOINT              PIC XX          VALUE '00'.
+006700
+006800 01  SW-END-OF-FILE              PIC X           VALUE 'N'.
+006900     88  END-OF-FILE                            VALUE 'Y'.
+007000 01  SW-RESTART-MODE             PIC X           VALUE 'N'.
+007100     88  RESTART-MODE                           VALUE 'Y'.
+007200 01  SW-SKIPPING                 PIC X           VALUE 'N'.
+007300     88  SKIPPING-TO-RESTART-POINT              VALUE 'Y'.
+007400
+007500 01  PUR150-COUNTERS.
+007600     05  CT-READ                PIC 9(7)        VALUE ZERO.
+007700     05  CT-EXTRACTED            PIC 9(7)        VALUE ZERO.
+007800     05  CT-SKIPPED              PIC 9(7)        VALUE ZERO.
+007900     05  CT-SINCE-CHECKPOINT     PIC 9(7)        VALUE ZERO.
+008000
+008100 01  PUR150-WORK-FIELDS.
+008200     05  WK-TODAY-DATE          PIC X(8)        VALUE SPACES.
+008300     05  WK-LAST-CUSTOMER-ID    PIC X(8)        VALUE SPACES.
+008400     05  CHK-INTERVAL            PIC 9(7)        VALUE 1000.
+008500
+008600 PROCEDURE DIVISION.
+008700*---------------------------------------------------------------*
+008800* 0000-MAINLINE                                                 *
+008900*   CONTROLS OVERALL FLOW OF THE EXTRACT RUN.                    *
+009000*---------------------------------------------------------------*
+009100 0000-MAINLINE.
+009200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009300     PERFORM 2000-EXTRACT-LOOP THRU 2000-EXIT
+009400         UNTIL END-OF-FILE.
+009500     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+009600     STOP RUN.
+009700
+009800*---------------------------------------------------------------*
+009900* 1000-INITIALIZE                                               *
+010000*   OPENS FILES, CHECKS FOR A RESTART, AND PRIMES THE READ.      *
+010100*---------------------------------------------------------------*
+010200 1000-INITIALIZE.
+010300     OPEN INPUT  PUR-EXTR-IN.
+010400     IF FS-EXTR-IN NOT = '00'
+010500         DISPLAY 'PUR150 - UNABLE TO OPEN EXTRACT INPUT'
+010600         MOVE 'Y' TO SW-END-OF-FILE
+010700     END-IF.
+010800     PERFORM 1050-CHECK-RESTART THRU 1050-EXIT.
+010900     IF RESTART-MODE
+011000         OPEN EXTEND PUR-EXTR-OUT
+011100     ELSE
+011200         OPEN OUTPUT PUR-EXTR-OUT
+011300     END-IF.
+011400     PERFORM 1100-READ-EXTR-IN THRU 1100-EXIT.
+011500     IF RESTART-MODE
+011600         MOVE 'Y' TO SW-SKIPPING
+011700         PERFORM 1200-SKIP-TO-RESTART-POINT THRU 1200-EXIT
+011800             UNTIL NOT SKIPPING-TO-RESTART-POINT OR END-OF-FILE
+011900     END-IF.
+012000 1000-EXIT.
+012100     EXIT.
+012200
+012300*---------------------------------------------------------------*
+012400* 1050-CHECK-RESTART                                            *
+012500*   LOOKS FOR A CHECKPOINT LEFT IN-PROGRESS BY A PRIOR RUN.      *
+012600*---------------------------------------------------------------*
+012700 1050-CHECK-RESTART.
+012800     OPEN INPUT PUR-CHECKPOINT.
+012900     IF FS-CHECKPOINT = '00'
+013000         READ PUR-CHECKPOINT INTO CHECKPOINT-RECORD
+013100         CLOSE PUR-CHECKPOINT
+013200         IF CHK-STATUS-INPROGRESS
+013300             MOVE 'Y' TO SW-RESTART-MODE
+013400             MOVE CHK-RECORDS-EXTRACTED TO CT-EXTRACTED
+013500             MOVE CHK-LAST-CUSTOMER-ID TO WK-LAST-CUSTOMER-ID
+013600         END-IF
+013700     END-IF.
+013800 1050-EXIT.
+013900     EXIT.
+014000
+014100*---------------------------------------------------------------*
+014200* 1100-READ-EXTR-IN                                             *
+014300*   READS THE NEXT CLEAN RECORD, SETTING END-OF-FILE AT EOF.     *
+014400*---------------------------------------------------------------*
+014500 1100-READ-EXTR-IN.
+014600     READ PUR-EXTR-IN INTO EXTR-IN-RECORD
+014700         AT END
+014800             MOVE 'Y' TO SW-END-OF-FILE
+014900     END-READ.
+015000     IF NOT END-OF-FILE
+015100         ADD 1 TO CT-READ
+015200     END-IF.
+015300 1100-EXIT.
+015400     EXIT.
+015500
+015600*---------------------------------------------------------------*
+015700* 1200-SKIP-TO-RESTART-POINT                                    *
+015800*   DISCARDS INPUT RECORDS ALREADY EXTRACTED BY THE RUN THAT     *
+015900*   LEFT THE CHECKPOINT, INCLUDING THE RECORD FOR THE LAST       *
+016000*   CUSTOMERID IT RECORDED, SO NORMAL EXTRACTION RESUMES ON THE  *
+016050*   FIRST RECORD NOT ALREADY WRITTEN TO PUREXTR.                 *
+016100*---------------------------------------------------------------*
+016200 1200-SKIP-TO-RESTART-POINT.
+016300     ADD 1 TO CT-SKIPPED.
+016400     IF CustomerId OF EXTR-IN-RECORD = WK-LAST-CUSTOMER-ID
+016500         MOVE 'N' TO SW-SKIPPING
+016600     END-IF.
+016700     PERFORM 1100-READ-EXTR-IN THRU 1100-EXIT.
+016900 1200-EXIT.
+017000     EXIT.
+017100
+017200*---------------------------------------------------------------*
+017300* 2000-EXTRACT-LOOP                                             *
+017400*   WRITES ONE RECORD TO THE FEED AND CHECKPOINTS PERIODICALLY.  *
+017500*---------------------------------------------------------------*
+017600 2000-EXTRACT-LOOP.
+017700     MOVE EXTR-IN-RECORD TO EXTR-OUT-RECORD.
+017800     WRITE EXTR-OUT-RECORD.
+017900     MOVE CustomerId OF EXTR-IN-RECORD TO WK-LAST-CUSTOMER-ID.
+018000     ADD 1 TO CT-EXTRACTED.
+018100     ADD 1 TO CT-SINCE-CHECKPOINT.
+018200     IF CT-SINCE-CHECKPOINT NOT LESS THAN CHK-INTERVAL
+018300         PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+018400     END-IF.
+018500     PERFORM 1100-READ-EXTR-IN THRU 1100-EXIT.
+018900 2000-EXIT.
+019000     EXIT.
+019100
+019200*---------------------------------------------------------------*
+019300* 3000-WRITE-CHECKPOINT                                         *
+019400*   REWRITES THE SINGLE CHECKPOINT RECORD, STILL IN-PROGRESS.    *
+019500*---------------------------------------------------------------*
+019600 3000-WRITE-CHECKPOINT.
+019700     ACCEPT WK-TODAY-DATE FROM DATE YYYYMMDD.
+019800     SET CHK-STATUS-INPROGRESS TO TRUE.
+019900     MOVE WK-LAST-CUSTOMER-ID TO CHK-LAST-CUSTOMER-ID.
+020000     MOVE CT-EXTRACTED        TO CHK-RECORDS-EXTRACTED.
+020100     MOVE WK-TODAY-DATE       TO CHK-RUN-DATE.
+020200     OPEN OUTPUT PUR-CHECKPOINT.
+020300     WRITE CHECKPOINT-RECORD.
+020400     CLOSE PUR-CHECKPOINT.
+020500     MOVE ZERO TO CT-SINCE-CHECKPOINT.
+020600 3000-EXIT.
+020700     EXIT.
+020800
+020900*---------------------------------------------------------------*
+021000* 3100-WRITE-FINAL-CHECKPOINT                                   *
+021100*   MARKS THE CHECKPOINT COMPLETE SO THE NEXT RUN STARTS FRESH.  *
+021200*---------------------------------------------------------------*
+021300 3100-WRITE-FINAL-CHECKPOINT.
+021400     ACCEPT WK-TODAY-DATE FROM DATE YYYYMMDD.
+021500     SET CHK-STATUS-COMPLETE TO TRUE.
+021600     MOVE WK-LAST-CUSTOMER-ID TO CHK-LAST-CUSTOMER-ID.
+021700     MOVE CT-EXTRACTED        TO CHK-RECORDS-EXTRACTED.
+021800     MOVE WK-TODAY-DATE       TO CHK-RUN-DATE.
+021900     OPEN OUTPUT PUR-CHECKPOINT.
+022000     WRITE CHECKPOINT-RECORD.
+022100     CLOSE PUR-CHECKPOINT.
+022200 3100-EXIT.
+022300     EXIT.
+022400
+022500*---------------------------------------------------------------*
+022600* 8000-TERMINATE                                                *
+022700*   CLOSES FILES AND DISPLAYS RUN TOTALS.                       *
+022800*---------------------------------------------------------------*
+022900 8000-TERMINATE.
+023000     CLOSE PUR-EXTR-IN
+023100           PUR-EXTR-OUT.
+023200     PERFORM 3100-WRITE-FINAL-CHECKPOINT THRU 3100-EXIT.
+023300     DISPLAY 'PUR150 - RECORDS READ       : ' CT-READ.
+023400     DISPLAY 'PUR150 - RECORDS SKIPPED     : ' CT-SKIPPED.
+023500     DISPLAY 'PUR150 - RECORDS EXTRACTED   : ' CT-EXTRACTED.
+023600 8000-EXIT.
+023700     EXIT.
