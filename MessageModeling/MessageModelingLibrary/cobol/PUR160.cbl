@@ -0,0 +1,261 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PUR160.
+000300 AUTHOR.         R HOLLOWAY.
+000400 INSTALLATION.   CUSTOMER PURCHASE SYSTEMS.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.  2026-08-08.
+000700*---------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                         *
+000900*---------------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                 *
+001100* 2026-08-08  RH   ORIGINAL PROGRAM - NIGHTLY RECONCILIATION OF *
+001200*                  TODAY'S PURCHASES AGAINST THE BILLING        *
+001300*                  LEDGER, WITH A STALE CUSTOMERLASTUPDATEDATE  *
+001400*                  CHECK.                                      *
+001410* 2026-08-08  RH   NOW CHECKS FS-LEDGER AFTER OPEN SO A MISSING *
+001420*                  PURLEDGR FILE STOPS THE RUN INSTEAD OF       *
+001430*                  RUNNING UNCHECKED.  PURLEDGR IS OWNED BY THE *
+001440*                  BILLING SYSTEM, NOT THIS SUITE, SO IT IS     *
+001450*                  REPORTED MISSING RATHER THAN CREATED EMPTY.  *
+001500*---------------------------------------------------------------*
+001600* PURPOSE.                                                     *
+001700*   READS EVERY PURCHASES RECORD PRODUCED TODAY, SORTED BY      *
+001800*   CUSTOMERID, AND SUMS AMOUNT * PRICE ACROSS THE PURCHASE     *
+001900*   OCCURS TABLE - INCLUDING EVERY RECORD IN A CHAINED ORDER -  *
+002000*   FOR EACH CUSTOMERID.  THE RUNNING TOTAL IS COMPARED TO THE  *
+002100*   BALANCE THE BILLING SYSTEM'S LEDGER CARRIES FOR THAT        *
+002200*   CUSTOMERID, SO SHORT SHIPMENTS AND DOUBLE-BILLED ORDERS     *
+002300*   ARE CAUGHT HERE RATHER THAN WHEN A CUSTOMER CALLS.  ANY     *
+002400*   CUSTOMERID WHOSE CUSTOMERLASTUPDATEDATE WAS NOT REFRESHED   *
+002500*   BEFORE TONIGHT'S RUN IS ALSO FLAGGED, SO WE KNOW WHOSE       *
+002600*   PURCHASE HISTORY WENT INTO THE RECONCILIATION STALE.        *
+002700*---------------------------------------------------------------*
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-370.
+003100 OBJECT-COMPUTER.   IBM-370.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT PUR-RECON-IN    ASSIGN TO PURCLEAN
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS FS-RECON-IN.
+003700
+003800     SELECT PUR-LEDGER      ASSIGN TO PURLEDGR
+003900         ORGANIZATION IS INDEXED
+004000         ACCESS MODE IS RANDOM
+004100         RECORD KEY IS LDG-CUSTOMER-ID
+004200         FILE STATUS IS FS-LEDGER.
+004300
+004400     SELECT PUR-RECON-OUT   ASSIGN TO PURRECON
+004500         ORGANIZATION IS SEQUENTIAL
+004600         FILE STATUS IS FS-RECON-OUT.
+004700
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  PUR-RECON-IN
+005100     RECORDING MODE IS F.
+005200     COPY PURCHASES
+005300         REPLACING LEADING ==PURCHASES== BY ==RECON-IN-RECORD==.
+005400
+005500 FD  PUR-LEDGER
+005600     RECORDING MODE IS F.
+005700     COPY PURLEDGR.
+005800
+005900 FD  PUR-RECON-OUT
+006000     RECORDING MODE IS F.
+006100     COPY PURRECON.
+006200
+006300 WORKING-STORAGE SECTION.
+006400 01  FS-RECON-IN                PIC XX          VALUE '00'.
+006500 01  FS-LEDGER                  PIC XX          VALUE '00'.
+006600 01  FS-RECON-OUT               PIC XX          VALUE '00'.
+006700
+006800 01  SW-END-OF-FILE              PIC X           VALUE 'N'.
+006900     88  END-OF-FILE                            VALUE 'Y'.
+007000 01  SW-CUSTOMER-DONE            PIC X           VALUE 'N'.
+007100     88  CUSTOMER-DONE                          VALUE 'Y'.
+007200 01  SW-LEDGER-FOUND             PIC X           VALUE 'N'.
+007300     88  LEDGER-FOUND                           VALUE 'Y'.
+007400 01  SW-STALE-DATE               PIC X           VALUE 'N'.
+007500     88  STALE-DATE                             VALUE 'Y'.
+007600
+007700 01  PUR160-COUNTERS.
+007800     05  CT-READ                PIC 9(7)        VALUE ZERO.
+007900     05  CT-CUSTOMERS            PIC 9(7)        VALUE ZERO.
+008000     05  CT-EXCEPTIONS           PIC 9(7)        VALUE ZERO.
+008100
+008200 01  PUR160-WORK-FIELDS.
+008300     05  WK-CURRENT-CUSTOMER     PIC X(8)        VALUE SPACES.
+008400     05  WK-RUN-TOTAL            PIC S9(10)V99   VALUE ZERO.
+008500     05  WK-LINE-VALUE           PIC S9(10)V99   VALUE ZERO.
+008600     05  WK-VARIANCE             PIC S9(10)V99   VALUE ZERO.
+008700     05  WK-LAST-UPDATE-DATE     PIC X(8)        VALUE SPACES.
+008800     05  WK-TODAY-DATE           PIC X(8)        VALUE SPACES.
+008900     05  WK-SUB                 PIC 9(3)        VALUE ZERO.
+009000
+009100 PROCEDURE DIVISION.
+009200*---------------------------------------------------------------*
+009300* 0000-MAINLINE                                                 *
+009400*---------------------------------------------------------------*
+009500 0000-MAINLINE.
+009600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009700     PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+009800         UNTIL END-OF-FILE.
+009900     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+010000     STOP RUN.
+010100
+010200*---------------------------------------------------------------*
+010300* 1000-INITIALIZE                                               *
+010400*---------------------------------------------------------------*
+010500 1000-INITIALIZE.
+010600     OPEN INPUT  PUR-RECON-IN
+010700                 PUR-LEDGER.
+010800     OPEN OUTPUT PUR-RECON-OUT.
+010900     IF FS-RECON-IN NOT = '00'
+011000         DISPLAY 'PUR160 - UNABLE TO OPEN RECONCILIATION INPUT'
+011100         MOVE 'Y' TO SW-END-OF-FILE
+011200     END-IF.
+011210     IF FS-LEDGER NOT = '00'
+011220         DISPLAY 'PUR160 - UNABLE TO OPEN BILLING LEDGER'
+011230         MOVE 'Y' TO SW-END-OF-FILE
+011240     END-IF.
+011300     ACCEPT WK-TODAY-DATE FROM DATE YYYYMMDD.
+011400     PERFORM 1100-READ-RECON-IN THRU 1100-EXIT.
+011500 1000-EXIT.
+011600     EXIT.
+011700
+011800*---------------------------------------------------------------*
+011900* 1100-READ-RECON-IN                                            *
+012000*---------------------------------------------------------------*
+012100 1100-READ-RECON-IN.
+012200     READ PUR-RECON-IN INTO RECON-IN-RECORD
+012300         AT END
+012400             MOVE 'Y' TO SW-END-OF-FILE
+012500     END-READ.
+012600     IF NOT END-OF-FILE
+012700         ADD 1 TO CT-READ
+012800     END-IF.
+012900 1100-EXIT.
+013000     EXIT.
+013100
+013200*---------------------------------------------------------------*
+013300* 2000-PROCESS-CUSTOMER                                         *
+013400*   SUMS EVERY RECORD FOR ONE CUSTOMERID, THEN RECONCILES IT     *
+013500*   AGAINST THE LEDGER BEFORE MOVING ON TO THE NEXT CUSTOMER.    *
+013600*---------------------------------------------------------------*
+013700 2000-PROCESS-CUSTOMER.
+013800     MOVE CustomerId OF RECON-IN-RECORD TO WK-CURRENT-CUSTOMER.
+013900     MOVE ZERO   TO WK-RUN-TOTAL.
+014000     MOVE SPACES TO WK-LAST-UPDATE-DATE.
+014100     MOVE 'N'    TO SW-CUSTOMER-DONE.
+014200     PERFORM 2100-ACCUM-ONE-RECORD THRU 2100-EXIT
+014300         UNTIL CUSTOMER-DONE.
+014400     PERFORM 2200-RECONCILE-CUSTOMER THRU 2200-EXIT.
+014500     ADD 1 TO CT-CUSTOMERS.
+014600 2000-EXIT.
+014700     EXIT.
+014800
+014900*---------------------------------------------------------------*
+015000* 2100-ACCUM-ONE-RECORD                                         *
+015100*   ADDS ONE PURCHASES RECORD'S LINE ITEMS INTO THE CUSTOMER'S   *
+015200*   RUNNING TOTAL AND READS THE NEXT RECORD.                     *
+015300*---------------------------------------------------------------*
+015400 2100-ACCUM-ONE-RECORD.
+015500     MOVE CustomerLastUpdateDate OF RECON-IN-RECORD
+015600         TO WK-LAST-UPDATE-DATE.
+015650     IF NOT REQUEST-TYPE-RETURN OF RECON-IN-RECORD
+015700         MOVE 1 TO WK-SUB
+015800         PERFORM 2110-ACCUM-ONE-LINE THRU 2110-EXIT
+015900             UNTIL WK-SUB > PurchaseCount OF RECON-IN-RECORD
+015950     END-IF.
+016000     PERFORM 1100-READ-RECON-IN THRU 1100-EXIT.
+016100     IF END-OF-FILE
+016200        OR CustomerId OF RECON-IN-RECORD NOT = WK-CURRENT-CUSTOMER
+016300         MOVE 'Y' TO SW-CUSTOMER-DONE
+016400     END-IF.
+016500 2100-EXIT.
+016600     EXIT.
+016700
+016800 2110-ACCUM-ONE-LINE.
+016900     COMPUTE WK-LINE-VALUE =
+017000         Amount OF RECON-IN-RECORD (WK-SUB) *
+017100         Price  OF RECON-IN-RECORD (WK-SUB).
+017200     ADD WK-LINE-VALUE TO WK-RUN-TOTAL.
+017300     ADD 1 TO WK-SUB.
+017400 2110-EXIT.
+017500     EXIT.
+017600
+017700*---------------------------------------------------------------*
+017800* 2200-RECONCILE-CUSTOMER                                       *
+017900*   LOOKS UP THE LEDGER BALANCE AND FLAGS A VARIANCE, A MISSING  *
+018000*   LEDGER RECORD, OR A STALE CUSTOMERLASTUPDATEDATE.            *
+018100*---------------------------------------------------------------*
+018200 2200-RECONCILE-CUSTOMER.
+018300     MOVE WK-CURRENT-CUSTOMER TO LDG-CUSTOMER-ID.
+018400     READ PUR-LEDGER
+018500         INVALID KEY
+018600             MOVE 'N' TO SW-LEDGER-FOUND
+018700         NOT INVALID KEY
+018800             MOVE 'Y' TO SW-LEDGER-FOUND
+018900     END-READ.
+019000     IF LEDGER-FOUND
+019100         COMPUTE WK-VARIANCE = WK-RUN-TOTAL - LDG-BALANCE
+019200     ELSE
+019300         MOVE ZERO       TO LDG-BALANCE
+019400         MOVE WK-RUN-TOTAL TO WK-VARIANCE
+019500     END-IF.
+019600
+019700     MOVE 'N' TO SW-STALE-DATE.
+019800     IF WK-LAST-UPDATE-DATE NOT = WK-TODAY-DATE
+019900         MOVE 'Y' TO SW-STALE-DATE
+020000     END-IF.
+020100
+020200     IF WK-VARIANCE NOT = ZERO OR STALE-DATE OR NOT LEDGER-FOUND
+020300         PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+020400     END-IF.
+020500 2200-EXIT.
+020600     EXIT.
+020700
+020800*---------------------------------------------------------------*
+020900* 2300-WRITE-EXCEPTION                                          *
+021000*---------------------------------------------------------------*
+021100 2300-WRITE-EXCEPTION.
+021200     MOVE WK-CURRENT-CUSTOMER TO REX-CUSTOMER-ID.
+021300     MOVE WK-RUN-TOTAL        TO REX-PURCHASE-TOTAL.
+021400     MOVE LDG-BALANCE         TO REX-LEDGER-BALANCE.
+021500     MOVE WK-VARIANCE         TO REX-VARIANCE.
+021600     IF STALE-DATE
+021700         MOVE 'Y' TO REX-STALE-DATE-IND
+021800     ELSE
+021900         MOVE 'N' TO REX-STALE-DATE-IND
+022000     END-IF.
+022100     IF NOT LEDGER-FOUND
+022200         MOVE 'NO LEDGER BALANCE ON FILE FOR CUSTOMERID'
+022300             TO REX-REASON-TEXT
+022400     ELSE
+022500         IF WK-VARIANCE NOT = ZERO
+022600             MOVE 'PURCHASE TOTAL DOES NOT MATCH LEDGER BALANCE'
+022700                 TO REX-REASON-TEXT
+022800         ELSE
+022900             MOVE 'CUSTOMERLASTUPDATEDATE NOT REFRESHED FOR RUN'
+023000                 TO REX-REASON-TEXT
+023100         END-IF
+023200     END-IF.
+023300     MOVE WK-TODAY-DATE TO REX-RUN-DATE.
+023400     WRITE RECON-EXCEPTION-RECORD.
+023500     ADD 1 TO CT-EXCEPTIONS.
+023600 2300-EXIT.
+023700     EXIT.
+023800
+023900*---------------------------------------------------------------*
+024000* 8000-TERMINATE                                                *
+024100*---------------------------------------------------------------*
+024200 8000-TERMINATE.
+024300     CLOSE PUR-RECON-IN
+024400           PUR-LEDGER
+024500           PUR-RECON-OUT.
+024600     DISPLAY 'PUR160 - RECORDS READ        : ' CT-READ.
+024700     DISPLAY 'PUR160 - CUSTOMERS RECONCILED: ' CT-CUSTOMERS.
+024800     DISPLAY 'PUR160 - EXCEPTIONS WRITTEN  : ' CT-EXCEPTIONS.
+024900 8000-EXIT.
+025000     EXIT.
