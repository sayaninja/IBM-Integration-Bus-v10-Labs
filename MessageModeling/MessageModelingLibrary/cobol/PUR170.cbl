@@ -0,0 +1,284 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PUR170.
+000300 AUTHOR.         R HOLLOWAY.
+000400 INSTALLATION.   CUSTOMER PURCHASE SYSTEMS.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.  2026-08-08.
+000700*---------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                         *
+000900*---------------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                 *
+001100* 2026-08-08  RH   ORIGINAL PROGRAM - CUSTOMERCOMPANY /         *
+001200*                  CUSTOMERCOUNTRY EXTRACT FEED FOR THE TAX-    *
+001300*                  REPORTING SYSTEM.                            *
+001350* 2026-08-08  RH   REWORKED TO GROUP THE PURCHASE ACTIVITY OF    *
+001360*                  ELIGIBLE CUSTOMERS BY CUSTOMERCOUNTRY AND     *
+001370*                  WRITE ONE TOTAL PER COUNTRY, INSTEAD OF ONE   *
+001380*                  ROW PER CUSTOMER, PER THE TAX FEED'S ORIGINAL *
+001390*                  SPECIFICATION.                                *
+001395* 2026-08-08  RH   GUARDED THE 200-ENTRY COUNTRY TABLE AGAINST   *
+001396*                  OVERFLOW - A NEW COUNTRY SPELLING ONCE THE    *
+001397*                  TABLE IS FULL IS COUNTED AND DROPPED RATHER   *
+001398*                  THAN WRITTEN PAST THE LAST OCCURRENCE.        *
+001400*---------------------------------------------------------------*
+001500* PURPOSE.                                                     *
+001600*   SCANS THE STANDARDIZED CLEAN PURCHASES FILE FOR CORPORATE   *
+001700*   CUSTOMERS - CUSTOMERCOMPANY NOT BLANK - HEADQUARTERED       *
+001800*   OUTSIDE THE HOME COUNTRY, ACCUMULATES THEIR PURCHASE         *
+001810*   ACTIVITY INTO AN IN-MEMORY TABLE KEYED BY CUSTOMERCOUNTRY,   *
+001820*   AND AT END OF RUN WRITES ONE SUMMARY RECORD PER COUNTRY FOR  *
+001830*   THE TAX-REPORTING FEED.                                      *
+002100*---------------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT PUR-TAX-IN      ASSIGN TO PURCLEAN
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS FS-TAX-IN.
+003400
+003500     SELECT PUR-TAX-OUT     ASSIGN TO PURTAXFD
+003600         ORGANIZATION IS SEQUENTIAL
+003700         FILE STATUS IS FS-TAX-OUT.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  PUR-TAX-IN
+004200     RECORDING MODE IS F.
+004300     COPY PURCHASES
+004400         REPLACING LEADING ==PURCHASES== BY ==TAX-IN-RECORD==.
+004500
+004600 FD  PUR-TAX-OUT
+004700     RECORDING MODE IS F.
+004800     COPY PURTAXFD.
+004900
+005000 WORKING-STORAGE SECTION.
+005100 01  FS-TAX-IN                  PIC XX          VALUE '00'.
+005200 01  FS-TAX-OUT                 PIC XX          VALUE '00'.
+005300
+005310 01  HOME-COUNTRY-NAME           PIC X(30)
+005320     VALUE 'UNITED STATES'.
+005330
+005400 01  SW-END-OF-FILE              PIC X           VALUE 'N'.
+005500     88  END-OF-FILE                            VALUE 'Y'.
+005600 01  SW-ELIGIBLE-CUSTOMER        PIC X           VALUE 'N'.
+005700     88  ELIGIBLE-CUSTOMER                      VALUE 'Y'.
+005750 01  SW-COUNTRY-FOUND            PIC X           VALUE 'N'.
+005760     88  COUNTRY-ENTRY-FOUND                    VALUE 'Y'.
+005800
+005900 01  PUR170-COUNTERS.
+006000     05  CT-READ                PIC 9(7)        VALUE ZERO.
+006100     05  CT-FOLDED               PIC 9(7)        VALUE ZERO.
+006150     05  CT-COUNTRIES            PIC 9(5)        VALUE ZERO.
+006200     05  CT-SKIPPED              PIC 9(7)        VALUE ZERO.
+006210     05  CT-COUNTRY-OVERFLOW     PIC 9(7)        VALUE ZERO.
+006300
+006400 01  PUR170-WORK-FIELDS.
+006500     05  WK-SUB                 PIC 9(3)        VALUE ZERO.
+006510     05  WK-CTRY-SUB             PIC 9(5)        VALUE ZERO.
+006600     05  WK-TOTAL-AMOUNT         PIC 9(7)        VALUE ZERO.
+006700     05  WK-TOTAL-VALUE          PIC 9(10)V99    VALUE ZERO.
+006800     05  WK-LINE-VALUE           PIC 9(10)V99    VALUE ZERO.
+006850     05  WK-PREV-CUSTOMER-ID     PIC X(8)        VALUE SPACES.
+006900     05  WK-TODAY-DATE           PIC X(8)        VALUE SPACES.
+007000
+007100 01  PUR170-COUNTRY-TABLE.
+007200     05  WK-COUNTRY-COUNT        PIC 9(5)        VALUE ZERO.
+007300     05  WK-COUNTRY-ENTRY OCCURS 200 TIMES.
+007400         10  WK-COUNTRY-NAME           PIC X(30)   VALUE SPACES.
+007500         10  WK-COUNTRY-CUSTOMER-COUNT PIC 9(5)     VALUE ZERO.
+007600         10  WK-COUNTRY-PURCHASE-COUNT PIC 9(7)     VALUE ZERO.
+007700         10  WK-COUNTRY-TOTAL-AMOUNT   PIC 9(9)     VALUE ZERO.
+007800         10  WK-COUNTRY-TOTAL-VALUE    PIC 9(11)V99 VALUE ZERO.
+007900
+008000 PROCEDURE DIVISION.
+008100*---------------------------------------------------------------*
+008200* 0000-MAINLINE                                                 *
+008300*   CONTROLS OVERALL FLOW OF THE TAX EXTRACT RUN.                *
+008400*---------------------------------------------------------------*
+008500 0000-MAINLINE.
+008600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008700     PERFORM 2000-FOLD-LOOP THRU 2000-EXIT
+008800         UNTIL END-OF-FILE.
+008900     PERFORM 7000-WRITE-COUNTRY-TOTALS THRU 7000-EXIT.
+009000     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+009100     STOP RUN.
+009200
+009300*---------------------------------------------------------------*
+009400* 1000-INITIALIZE                                               *
+009500*   OPENS FILES AND PRIMES THE READ.                             *
+009600*---------------------------------------------------------------*
+009700 1000-INITIALIZE.
+009800     OPEN INPUT  PUR-TAX-IN
+009900          OUTPUT PUR-TAX-OUT.
+010000     IF FS-TAX-IN NOT = '00'
+010100         DISPLAY 'PUR170 - UNABLE TO OPEN TAX EXTRACT INPUT'
+010200         MOVE 'Y' TO SW-END-OF-FILE
+010300     END-IF.
+010400     ACCEPT WK-TODAY-DATE FROM DATE YYYYMMDD.
+010500     PERFORM 1100-READ-TAX-IN THRU 1100-EXIT.
+010600 1000-EXIT.
+010700     EXIT.
+010800
+010900*---------------------------------------------------------------*
+011000* 1100-READ-TAX-IN                                              *
+011100*   READS THE NEXT CLEAN RECORD, SETTING END-OF-FILE AT EOF.     *
+011200*---------------------------------------------------------------*
+011300 1100-READ-TAX-IN.
+011400     READ PUR-TAX-IN INTO TAX-IN-RECORD
+011500         AT END
+011600             MOVE 'Y' TO SW-END-OF-FILE
+011700     END-READ.
+011800     IF NOT END-OF-FILE
+011900         ADD 1 TO CT-READ
+012000     END-IF.
+012100 1100-EXIT.
+012200     EXIT.
+012300
+012400*---------------------------------------------------------------*
+012500* 2000-FOLD-LOOP                                                *
+012600*   FOLDS EACH ELIGIBLE CUSTOMER'S PURCHASE ACTIVITY INTO THE    *
+012700*   RUNNING TOTAL FOR ITS CUSTOMERCOUNTRY.                       *
+012800*---------------------------------------------------------------*
+012900 2000-FOLD-LOOP.
+013000     PERFORM 2100-CHECK-ELIGIBILITY THRU 2100-EXIT.
+013100     IF ELIGIBLE-CUSTOMER
+013200         PERFORM 2200-SUM-PURCHASES THRU 2200-EXIT
+013300         PERFORM 2250-ACCUMULATE-BY-COUNTRY THRU 2250-EXIT
+013400         ADD 1 TO CT-FOLDED
+013500     ELSE
+013600         ADD 1 TO CT-SKIPPED
+013700     END-IF.
+013750     MOVE CustomerId OF TAX-IN-RECORD TO WK-PREV-CUSTOMER-ID.
+013800     PERFORM 1100-READ-TAX-IN THRU 1100-EXIT.
+013900 2000-EXIT.
+014000     EXIT.
+014100
+014200*---------------------------------------------------------------*
+014300* 2100-CHECK-ELIGIBILITY                                       *
+014400*   A CUSTOMER IS FOLDED IN WHEN CUSTOMERCOMPANY IS NOT BLANK    *
+014500*   AND CUSTOMERCOUNTRY IS NOT THE HOME COUNTRY.                 *
+014600*---------------------------------------------------------------*
+014700 2100-CHECK-ELIGIBILITY.
+014800     MOVE 'N' TO SW-ELIGIBLE-CUSTOMER.
+014900     IF CustomerCompany OF TAX-IN-RECORD NOT = SPACES
+015000        AND CustomerCountry OF TAX-IN-RECORD
+015100            NOT = HOME-COUNTRY-NAME
+015200         MOVE 'Y' TO SW-ELIGIBLE-CUSTOMER
+015300     END-IF.
+015400 2100-EXIT.
+015500     EXIT.
+015600
+015700*---------------------------------------------------------------*
+015800* 2200-SUM-PURCHASES                                            *
+015900*   TOTALS THE AMOUNT AND EXTENDED VALUE OF EVERY LINE ITEM ON   *
+016000*   THIS CUSTOMER'S RECORD.                                     *
+016100*---------------------------------------------------------------*
+016200 2200-SUM-PURCHASES.
+016300     MOVE ZERO TO WK-TOTAL-AMOUNT WK-TOTAL-VALUE.
+016350     IF NOT REQUEST-TYPE-RETURN OF TAX-IN-RECORD
+016400         PERFORM 2210-SUM-ONE-LINE THRU 2210-EXIT
+016500             VARYING WK-SUB FROM 1 BY 1
+016550             UNTIL WK-SUB > PurchaseCount OF TAX-IN-RECORD
+016580     END-IF.
+016700 2200-EXIT.
+016800     EXIT.
+016900
+017000 2210-SUM-ONE-LINE.
+017100     ADD Amount OF TAX-IN-RECORD (WK-SUB) TO WK-TOTAL-AMOUNT.
+017200     COMPUTE WK-LINE-VALUE =
+017300         Amount OF TAX-IN-RECORD (WK-SUB) *
+017400         Price  OF TAX-IN-RECORD (WK-SUB).
+017500     ADD WK-LINE-VALUE TO WK-TOTAL-VALUE.
+017600 2210-EXIT.
+017700     EXIT.
+017800
+017900*---------------------------------------------------------------*
+018000* 2250-ACCUMULATE-BY-COUNTRY                                    *
+018100*   FINDS (OR ADDS) THIS CUSTOMER'S COUNTRY IN THE COUNTRY       *
+018200*   TABLE AND FOLDS ITS TOTALS INTO THAT COUNTRY'S ENTRY.        *
+018300*---------------------------------------------------------------*
+018400 2250-ACCUMULATE-BY-COUNTRY.
+018500     MOVE 'N' TO SW-COUNTRY-FOUND.
+018600     PERFORM 2260-FIND-COUNTRY-ENTRY THRU 2260-EXIT
+018700         VARYING WK-CTRY-SUB FROM 1 BY 1
+018800         UNTIL WK-CTRY-SUB > WK-COUNTRY-COUNT
+018900            OR COUNTRY-ENTRY-FOUND.
+019000     IF NOT COUNTRY-ENTRY-FOUND
+019010        AND WK-COUNTRY-COUNT >= 200
+019020         ADD 1 TO CT-COUNTRY-OVERFLOW
+019030         DISPLAY 'PUR170 - COUNTRY TABLE FULL, DROPPING: '
+019040             CustomerCountry OF TAX-IN-RECORD
+019050     ELSE
+019060         IF NOT COUNTRY-ENTRY-FOUND
+019100             ADD 1 TO WK-COUNTRY-COUNT
+019200             MOVE WK-COUNTRY-COUNT TO WK-CTRY-SUB
+019300             MOVE CustomerCountry OF TAX-IN-RECORD
+019400                 TO WK-COUNTRY-NAME (WK-CTRY-SUB)
+019500         END-IF
+019550         IF CustomerId OF TAX-IN-RECORD NOT = WK-PREV-CUSTOMER-ID
+019560             ADD 1 TO WK-COUNTRY-CUSTOMER-COUNT (WK-CTRY-SUB)
+019570         END-IF
+019700         ADD PurchaseCount OF TAX-IN-RECORD
+019800             TO WK-COUNTRY-PURCHASE-COUNT (WK-CTRY-SUB)
+019900         ADD WK-TOTAL-AMOUNT TO
+019950             WK-COUNTRY-TOTAL-AMOUNT (WK-CTRY-SUB)
+020000         ADD WK-TOTAL-VALUE TO
+020025             WK-COUNTRY-TOTAL-VALUE (WK-CTRY-SUB)
+020050     END-IF.
+020100 2250-EXIT.
+020200     EXIT.
+020300
+020400 2260-FIND-COUNTRY-ENTRY.
+020500     IF WK-COUNTRY-NAME (WK-CTRY-SUB) =
+020600        CustomerCountry OF TAX-IN-RECORD
+020700         MOVE 'Y' TO SW-COUNTRY-FOUND
+020800     END-IF.
+020900 2260-EXIT.
+021000     EXIT.
+021100
+021200*---------------------------------------------------------------*
+021300* 7000-WRITE-COUNTRY-TOTALS                                     *
+021400*   WRITES ONE TAX-EXTRACT-RECORD PER COUNTRY ACCUMULATED        *
+021500*   DURING THE RUN.                                              *
+021600*---------------------------------------------------------------*
+021700 7000-WRITE-COUNTRY-TOTALS.
+021800     PERFORM 7100-WRITE-ONE-COUNTRY THRU 7100-EXIT
+021900         VARYING WK-CTRY-SUB FROM 1 BY 1
+022000         UNTIL WK-CTRY-SUB > WK-COUNTRY-COUNT.
+022100 7000-EXIT.
+022200     EXIT.
+022300
+022400 7100-WRITE-ONE-COUNTRY.
+022500     MOVE WK-COUNTRY-NAME (WK-CTRY-SUB) TO TAX-CUSTOMER-COUNTRY.
+022600     MOVE WK-COUNTRY-CUSTOMER-COUNT (WK-CTRY-SUB)
+022700         TO TAX-CUSTOMER-COUNT.
+022800     MOVE WK-COUNTRY-PURCHASE-COUNT (WK-CTRY-SUB)
+022900         TO TAX-TOTAL-PURCHASE-COUNT.
+023000     MOVE WK-COUNTRY-TOTAL-AMOUNT (WK-CTRY-SUB)
+023100         TO TAX-TOTAL-AMOUNT.
+023200     MOVE WK-COUNTRY-TOTAL-VALUE (WK-CTRY-SUB)
+023300         TO TAX-TOTAL-VALUE.
+023400     MOVE WK-TODAY-DATE TO TAX-EXTRACT-DATE.
+023500     WRITE TAX-EXTRACT-RECORD.
+023600     ADD 1 TO CT-COUNTRIES.
+023700 7100-EXIT.
+023800     EXIT.
+023900
+024000*---------------------------------------------------------------*
+024100* 8000-TERMINATE                                                *
+024200*   CLOSES FILES AND DISPLAYS RUN TOTALS.                       *
+024300*---------------------------------------------------------------*
+024400 8000-TERMINATE.
+024500     CLOSE PUR-TAX-IN
+024600           PUR-TAX-OUT.
+024700     DISPLAY 'PUR170 - RECORDS READ        : ' CT-READ.
+024800     DISPLAY 'PUR170 - CUSTOMERS FOLDED IN  : ' CT-FOLDED.
+024900     DISPLAY 'PUR170 - RECORDS SKIPPED      : ' CT-SKIPPED.
+025000     DISPLAY 'PUR170 - COUNTRY TOTALS WRITTEN: ' CT-COUNTRIES.
+025050     DISPLAY 'PUR170 - COUNTRIES DROPPED, TABLE FULL: '
+025060         CT-COUNTRY-OVERFLOW.
+025100 8000-EXIT.
+025200     EXIT.
