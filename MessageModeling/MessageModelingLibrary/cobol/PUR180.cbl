@@ -0,0 +1,301 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PUR180.
+000300 AUTHOR.         R HOLLOWAY.
+000400 INSTALLATION.   CUSTOMER PURCHASE SYSTEMS.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.  2026-08-08.
+000700*---------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                         *
+000900*---------------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                 *
+001100* 2026-08-08  RH   ORIGINAL PROGRAM - ONLINE INQUIRY/           *
+001200*                  MAINTENANCE FRONT END FOR PURCHASES RECORDS  *
+001300*                  BY CUSTOMERID.                                *
+001310* 2026-08-08  RH   PUR-MASTER IS NOW CREATED ON FIRST USE IF IT  *
+001320*                  DOESN'T EXIST YET, INSTEAD OF AN UNCHECKED    *
+001330*                  OPEN I-O.  MANUAL CORRECTIONS NOW USE A       *
+001340*                  DEDICATED RET-CODE-MANUAL SO THE AUDIT TRAIL  *
+001350*                  CAN TELL THEM APART FROM SYSTEM WARNINGS.     *
+001400*---------------------------------------------------------------*
+001500* PURPOSE.                                                     *
+001600*   LETS AN AUTHORIZED OPERATOR LOOK UP ONE CUSTOMER'S          *
+001700*   PURCHASES RECORD ON THE PURCHASES MASTER BY CUSTOMERID,      *
+001800*   REVIEW THE CUSTOMER HEADER FIELDS AND THE PURCHASE OCCURS   *
+001900*   TABLE, AND CORRECT A CUSTOMERPHONE, CUSTOMERADDR1/ADDR2, OR  *
+002000*   A MISENTERED LINE-ITEM PRICE WITHOUT ROUTING THE FIX        *
+002100*   THROUGH THE TEAM THAT OWNS THE UPSTREAM FEED.  EVERY         *
+002200*   CORRECTION REWRITES THE MASTER WITH RET-CODE AND RETURN-    *
+002300*   COMMENT SET TO SHOW IT WAS A MANUAL CORRECTION, AND IS       *
+002400*   LOGGED TO THE AUDIT TRAIL (PUR140) LIKE ANY OTHER OUTCOME.   *
+002500*---------------------------------------------------------------*
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT PUR-MASTER      ASSIGN TO PURMAST
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS RANDOM
+003500         RECORD KEY IS CustomerId OF MASTER-RECORD
+003600         FILE STATUS IS FS-MASTER.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  PUR-MASTER
+004100     RECORDING MODE IS F.
+004200     COPY PURMAST.
+004400
+004500 WORKING-STORAGE SECTION.
+004600 01  FS-MASTER                  PIC XX          VALUE '00'.
+004700
+004800 01  SW-DONE                     PIC X           VALUE 'N'.
+004900     88  ALL-DONE                               VALUE 'Y'.
+005000 01  SW-CUSTOMER-DONE            PIC X           VALUE 'N'.
+005100     88  CUSTOMER-MAINT-DONE                    VALUE 'Y'.
+005200 01  SW-RECORD-FOUND             PIC X           VALUE 'N'.
+005300     88  RECORD-FOUND                           VALUE 'Y'.
+005400
+005500 01  PUR180-WORK-FIELDS.
+005600     05  WK-INQUIRY-CUSTOMER-ID PIC X(8)        VALUE SPACES.
+005700     05  WK-SUB                 PIC 9(3)        VALUE ZERO.
+005800     05  WK-LINE-NUMBER          PIC 9(3)        VALUE ZERO.
+005900     05  WK-NEW-PHONE            PIC X(20)       VALUE SPACES.
+006000     05  WK-NEW-ADDR1            PIC X(30)       VALUE SPACES.
+006100     05  WK-NEW-ADDR2            PIC X(30)       VALUE SPACES.
+006200     05  WK-NEW-PRICE            PIC 9(8)V99     VALUE ZERO.
+006300     05  WK-MAINT-CODE           PIC X           VALUE SPACE.
+006400         88  MAINT-PHONE             VALUE 'P'.
+006500         88  MAINT-ADDR1             VALUE '1'.
+006600         88  MAINT-ADDR2             VALUE '2'.
+006700         88  MAINT-LINE-PRICE        VALUE 'L'.
+006800         88  MAINT-EXIT-CUSTOMER     VALUE 'X'.
+006900
+007000     COPY PURAUDIT.
+007100
+007200 PROCEDURE DIVISION.
+007300*---------------------------------------------------------------*
+007400* 0000-MAINLINE                                                 *
+007500*---------------------------------------------------------------*
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007800     PERFORM 2000-MAIN-MENU THRU 2000-EXIT
+007900         UNTIL ALL-DONE.
+008000     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+008100     STOP RUN.
+008200
+008300*---------------------------------------------------------------*
+008400* 1000-INITIALIZE                                               *
+008500*---------------------------------------------------------------*
+008600 1000-INITIALIZE.
+008650     PERFORM 1050-OPEN-MASTER THRU 1050-EXIT.
+008800     DISPLAY 'PUR180 - PURCHASES ONLINE INQUIRY/MAINTENANCE'.
+008900 1000-EXIT.
+009000     EXIT.
+009010
+009020*---------------------------------------------------------------*
+009030* 1050-OPEN-MASTER                                              *
+009040*   OPENS THE PURCHASES MASTER FOR RANDOM I-O, CREATING IT ON    *
+009050*   THE FIRST RUN AGAINST A SYSTEM THAT HAS NONE YET.            *
+009060*---------------------------------------------------------------*
+009070 1050-OPEN-MASTER.
+009080     OPEN I-O PUR-MASTER.
+009090     IF FS-MASTER = '35'
+009100         OPEN OUTPUT PUR-MASTER
+009110         CLOSE PUR-MASTER
+009120         OPEN I-O PUR-MASTER
+009130     END-IF.
+009140     IF FS-MASTER NOT = '00'
+009150         DISPLAY 'PUR180 - UNABLE TO OPEN PURCHASES MASTER'
+009160         MOVE 'Y' TO SW-DONE
+009170     END-IF.
+009180 1050-EXIT.
+009190     EXIT.
+009100
+009200*---------------------------------------------------------------*
+009300* 2000-MAIN-MENU                                                *
+009400*   PROMPTS FOR A CUSTOMERID AND DRIVES ITS MAINTENANCE.         *
+009500*---------------------------------------------------------------*
+009600 2000-MAIN-MENU.
+009700     DISPLAY ' '.
+009800     DISPLAY 'ENTER CUSTOMERID TO LOOK UP, OR "EXIT" TO QUIT: '.
+009900     ACCEPT WK-INQUIRY-CUSTOMER-ID.
+010000     IF WK-INQUIRY-CUSTOMER-ID = 'EXIT    '
+010100        OR WK-INQUIRY-CUSTOMER-ID = SPACES
+010200         MOVE 'Y' TO SW-DONE
+010300     ELSE
+010400         PERFORM 2100-LOOKUP-CUSTOMER THRU 2100-EXIT
+010500         IF RECORD-FOUND
+010600             PERFORM 2200-DISPLAY-CUSTOMER THRU 2200-EXIT
+010700             MOVE 'N' TO SW-CUSTOMER-DONE
+010800             PERFORM 2300-MAINTAIN-CUSTOMER THRU 2300-EXIT
+010900                 UNTIL CUSTOMER-MAINT-DONE
+011000         ELSE
+011100             DISPLAY 'PUR180 - NO PURCHASES RECORD FOUND FOR '
+011200                 WK-INQUIRY-CUSTOMER-ID
+011300         END-IF
+011400     END-IF.
+011500 2000-EXIT.
+011600     EXIT.
+011700
+011800*---------------------------------------------------------------*
+011900* 2100-LOOKUP-CUSTOMER                                          *
+012000*---------------------------------------------------------------*
+012100 2100-LOOKUP-CUSTOMER.
+012200     MOVE WK-INQUIRY-CUSTOMER-ID TO CustomerId OF MASTER-RECORD.
+012300     READ PUR-MASTER
+012400         INVALID KEY
+012500             MOVE 'N' TO SW-RECORD-FOUND
+012600         NOT INVALID KEY
+012700             MOVE 'Y' TO SW-RECORD-FOUND
+012800     END-READ.
+012900 2100-EXIT.
+013000     EXIT.
+013100
+013200*---------------------------------------------------------------*
+013300* 2200-DISPLAY-CUSTOMER                                         *
+013400*   SHOWS THE CUSTOMER HEADER FIELDS AND THE PURCHASE TABLE.     *
+013500*---------------------------------------------------------------*
+013600 2200-DISPLAY-CUSTOMER.
+013700     DISPLAY 'CUSTOMERID   : ' CustomerId OF MASTER-RECORD.
+013800     DISPLAY 'NAME         : '
+013900         CustomerFirstName OF MASTER-RECORD ' '
+014000         CustomerLastName  OF MASTER-RECORD.
+014100     DISPLAY 'COMPANY      : ' CustomerCompany OF MASTER-RECORD.
+014200     DISPLAY 'ADDRESS 1    : ' CustomerAddr1 OF MASTER-RECORD.
+014300     DISPLAY 'ADDRESS 2    : ' CustomerAddr2 OF MASTER-RECORD.
+014400     DISPLAY 'CITY/STATE   : '
+014500         CustomerCity  OF MASTER-RECORD ' '
+014600         CustomerState OF MASTER-RECORD.
+014700     DISPLAY 'COUNTRY      : ' CustomerCountry OF MASTER-RECORD.
+014800     DISPLAY 'MAILCODE     : ' CustomerMailCode OF MASTER-RECORD.
+014900     DISPLAY 'PHONE        : ' CustomerPhone OF MASTER-RECORD.
+015000     DISPLAY 'LAST UPDATED : '
+015100         CustomerLastUpdateDate OF MASTER-RECORD.
+015200     DISPLAY 'RET-CODE/CMT : ' RET-CODE OF MASTER-RECORD ' '
+015300         RETURN-COMMENT OF MASTER-RECORD.
+015400     DISPLAY '  # PURCHASEID PRODUCTNAME                   '
+015500             'AMOUNT       PRICE'.
+015600     PERFORM 2210-DISPLAY-ONE-LINE THRU 2210-EXIT
+015700         VARYING WK-SUB FROM 1 BY 1
+015800         UNTIL WK-SUB > MST-PURCHASE-COUNT.
+015900 2200-EXIT.
+016000     EXIT.
+016100
+016200 2210-DISPLAY-ONE-LINE.
+016300     DISPLAY WK-SUB ' '
+016400         PurchaseId  OF MASTER-RECORD (WK-SUB) ' '
+016500         ProductName OF MASTER-RECORD (WK-SUB) ' '
+016600         Amount      OF MASTER-RECORD (WK-SUB) ' '
+016700         Price       OF MASTER-RECORD (WK-SUB).
+016800 2210-EXIT.
+016900     EXIT.
+017000
+017100*---------------------------------------------------------------*
+017200* 2300-MAINTAIN-CUSTOMER                                        *
+017300*   OFFERS THE OPERATOR ONE CORRECTION AT A TIME AGAINST THE     *
+017400*   CUSTOMER CURRENTLY DISPLAYED.                                *
+017500*---------------------------------------------------------------*
+017600 2300-MAINTAIN-CUSTOMER.
+017700     DISPLAY ' '.
+017800     DISPLAY 'ENTER FIELD TO CORRECT - P=PHONE  1=ADDR1  '
+017900             '2=ADDR2  L=LINE PRICE  X=DONE: '.
+018000     ACCEPT WK-MAINT-CODE.
+018100     EVALUATE TRUE
+018200         WHEN MAINT-PHONE
+018300             PERFORM 2310-CORRECT-PHONE THRU 2310-EXIT
+018400         WHEN MAINT-ADDR1
+018500             PERFORM 2320-CORRECT-ADDR1 THRU 2320-EXIT
+018600         WHEN MAINT-ADDR2
+018700             PERFORM 2330-CORRECT-ADDR2 THRU 2330-EXIT
+018800         WHEN MAINT-LINE-PRICE
+018900             PERFORM 2340-CORRECT-LINE-PRICE THRU 2340-EXIT
+019000         WHEN MAINT-EXIT-CUSTOMER
+019100             MOVE 'Y' TO SW-CUSTOMER-DONE
+019200         WHEN OTHER
+019300             DISPLAY 'PUR180 - INVALID SELECTION'
+019400     END-EVALUATE.
+019500 2300-EXIT.
+019600     EXIT.
+019700
+019800 2310-CORRECT-PHONE.
+019900     DISPLAY 'ENTER NEW PHONE: '.
+020000     ACCEPT WK-NEW-PHONE.
+020100     MOVE WK-NEW-PHONE TO CustomerPhone OF MASTER-RECORD.
+020200     PERFORM 2350-MARK-MANUAL-CORRECTION THRU 2350-EXIT.
+020300 2310-EXIT.
+020400     EXIT.
+020500
+020600 2320-CORRECT-ADDR1.
+020700     DISPLAY 'ENTER NEW ADDRESS LINE 1: '.
+020800     ACCEPT WK-NEW-ADDR1.
+020900     MOVE WK-NEW-ADDR1 TO CustomerAddr1 OF MASTER-RECORD.
+021000     PERFORM 2350-MARK-MANUAL-CORRECTION THRU 2350-EXIT.
+021100 2320-EXIT.
+021200     EXIT.
+021300
+021400 2330-CORRECT-ADDR2.
+021500     DISPLAY 'ENTER NEW ADDRESS LINE 2: '.
+021600     ACCEPT WK-NEW-ADDR2.
+021700     MOVE WK-NEW-ADDR2 TO CustomerAddr2 OF MASTER-RECORD.
+021800     PERFORM 2350-MARK-MANUAL-CORRECTION THRU 2350-EXIT.
+021900 2330-EXIT.
+022000     EXIT.
+022100
+022200*---------------------------------------------------------------*
+022300* 2340-CORRECT-LINE-PRICE                                       *
+022400*---------------------------------------------------------------*
+022500 2340-CORRECT-LINE-PRICE.
+022600     DISPLAY 'ENTER LINE NUMBER TO CORRECT: '.
+022700     ACCEPT WK-LINE-NUMBER.
+022800     IF WK-LINE-NUMBER > ZERO
+022900        AND WK-LINE-NUMBER NOT > MST-PURCHASE-COUNT
+023000         DISPLAY 'ENTER NEW PRICE: '
+023100         ACCEPT WK-NEW-PRICE
+023200         MOVE WK-NEW-PRICE
+023300             TO Price OF MASTER-RECORD (WK-LINE-NUMBER)
+023400         PERFORM 2350-MARK-MANUAL-CORRECTION THRU 2350-EXIT
+023500     ELSE
+023600         DISPLAY 'PUR180 - LINE NUMBER OUT OF RANGE'
+023700     END-IF.
+023800 2340-EXIT.
+023900     EXIT.
+024000
+024100*---------------------------------------------------------------*
+024200* 2350-MARK-MANUAL-CORRECTION                                   *
+024300*   FLAGS THE REWRITE AS A MANUAL CORRECTION AND LOGS IT TO THE  *
+024400*   AUDIT TRAIL, THE SAME AS ANY OTHER RET-CODE/RETURN-COMMENT   *
+024500*   OUTCOME.                                                    *
+024600*---------------------------------------------------------------*
+024700 2350-MARK-MANUAL-CORRECTION.
+024750     SET RET-CODE-MANUAL OF MASTER-RECORD TO TRUE.
+024900     MOVE 'MANUAL CORRECTION BY OPERATOR'
+025000         TO RETURN-COMMENT OF MASTER-RECORD.
+025100     REWRITE MASTER-RECORD.
+025200     PERFORM 3200-LOG-AUDIT THRU 3200-EXIT.
+025300 2350-EXIT.
+025400     EXIT.
+025500
+025600*---------------------------------------------------------------*
+025700* 3200-LOG-AUDIT                                                *
+025800*---------------------------------------------------------------*
+025900 3200-LOG-AUDIT.
+026000     SET AUD-FUNC-WRITE          TO TRUE.
+026100     MOVE CustomerId     OF MASTER-RECORD TO AUD-CUSTOMER-ID.
+026200     MOVE REQUEST-TYPE   OF MASTER-RECORD TO AUD-REQUEST-TYPE.
+026300     MOVE RET-CODE       OF MASTER-RECORD TO AUD-RET-CODE.
+026400     MOVE RETURN-COMMENT OF MASTER-RECORD TO AUD-RETURN-COMMENT.
+026500     CALL 'PUR140' USING AUDIT-LINKAGE-AREA.
+026600 3200-EXIT.
+026700     EXIT.
+026800
+026900*---------------------------------------------------------------*
+027000* 8000-TERMINATE                                                *
+027100*---------------------------------------------------------------*
+027200 8000-TERMINATE.
+027300     SET AUD-FUNC-CLOSE TO TRUE.
+027400     CALL 'PUR140' USING AUDIT-LINKAGE-AREA.
+027500     CLOSE PUR-MASTER.
+027600     DISPLAY 'PUR180 - SESSION ENDED'.
+027700 8000-EXIT.
+027800     EXIT.
