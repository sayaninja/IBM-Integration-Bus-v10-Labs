@@ -0,0 +1,14 @@
+      ******************************************************************
+      * PURAUDIT - LINKAGE AREA PASSED TO PUR140, THE AUDIT TRAIL
+      * SUBPROGRAM.  CALLERS SET AUD-FUNCTION-CODE TO 'W' TO APPEND
+      * ONE OUTCOME RECORD, OR TO 'C' ONCE AT END OF RUN TO CLOSE THE
+      * AUDIT FILE.
+      ******************************************************************
+       01  AUDIT-LINKAGE-AREA.
+           03  AUD-FUNCTION-CODE        PIC X.
+               88  AUD-FUNC-WRITE           VALUE 'W'.
+               88  AUD-FUNC-CLOSE           VALUE 'C'.
+           03  AUD-CUSTOMER-ID          PIC X(8).
+           03  AUD-REQUEST-TYPE         PIC X.
+           03  AUD-RET-CODE             PIC XX.
+           03  AUD-RETURN-COMMENT       PIC X(50).
