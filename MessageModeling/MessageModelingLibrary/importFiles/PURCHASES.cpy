@@ -1,6 +1,17 @@
        01  PURCHASES.
            03  REQUEST-TYPE                 PIC X.
+             88  REQUEST-TYPE-ADD            VALUE 'A'.
+             88  REQUEST-TYPE-CHANGE         VALUE 'C'.
+             88  REQUEST-TYPE-DELETE         VALUE 'D'.
+             88  REQUEST-TYPE-INQUIRY        VALUE 'I'.
+             88  REQUEST-TYPE-RETURN         VALUE 'R'.
+             88  REQUEST-TYPE-KNOWN-CODES    VALUE 'A' 'C' 'D' 'I' 'R'.
            03  RET-CODE                     PIC XX.
+             88  RET-CODE-OK                 VALUE '00'.
+             88  RET-CODE-WARNING            VALUE '04'.
+             88  RET-CODE-MANUAL              VALUE '06'.
+             88  RET-CODE-SUSPENSE           VALUE '08'.
+             88  RET-CODE-REJECT             VALUE '12'.
            03  CustomerId                   PIC X(8).
            03  CustomerLastName             PIC X(20).
            03  CustomerFirstName            PIC X(20).
@@ -21,3 +32,7 @@
              04  Amount                     PIC 9(2).
              04  Price                      PIC 9(8)V99.
            03  RETURN-COMMENT               PIC X(50).
+           03  ChainSequenceNumber          PIC 9(3) USAGE COMP.
+           03  ChainContinuedInd            PIC X.
+             88  ChainContinued              VALUE 'Y'.
+             88  ChainNotContinued           VALUE 'N'.
