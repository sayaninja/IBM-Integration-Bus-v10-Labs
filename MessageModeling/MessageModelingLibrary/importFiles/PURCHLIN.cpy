@@ -0,0 +1,26 @@
+      ******************************************************************
+      * PURCHLIN - ONE RAW INCOMING PURCHASE LINE ITEM.
+      * UPSTREAM FEEDS THAT PRODUCE MORE LINE ITEMS FOR A CUSTOMERID
+      * THAN ONE PURCHASES OCCURRENCE CAN HOLD (99) SEND THEM IN THIS
+      * FLAT, ONE-LINE-PER-ITEM SHAPE, SORTED BY CUSTOMERID, SO PUR130
+      * CAN GROUP AND PACK THEM INTO ONE OR MORE CHAINED PURCHASES
+      * RECORDS.
+      ******************************************************************
+       01  PURCHASE-LINE-RAW.
+           03  RawRequestType           PIC X.
+           03  RawCustomerId            PIC X(8).
+           03  RawCustomerLastName      PIC X(20).
+           03  RawCustomerFirstName     PIC X(20).
+           03  RawCustomerCompany       PIC X(30).
+           03  RawCustomerAddr1         PIC X(30).
+           03  RawCustomerAddr2         PIC X(30).
+           03  RawCustomerCity          PIC X(20).
+           03  RawCustomerState         PIC X(20).
+           03  RawCustomerCountry       PIC X(30).
+           03  RawCustomerMailCode      PIC X(20).
+           03  RawCustomerPhone         PIC X(20).
+           03  RawCustomerLastUpdateDate PIC X(8).
+           03  RawPurchaseId            PIC 9(5).
+           03  RawProductName           PIC X(30).
+           03  RawAmount                PIC 9(2).
+           03  RawPrice                 PIC 9(8)V99.
