@@ -0,0 +1,14 @@
+      ******************************************************************
+      * PURCKPT - CHECKPOINT RECORD FOR THE PURCHASES BATCH EXTRACT
+      * PROGRAM (PUR150).  ONE RECORD IS KEPT ON THE CHECKPOINT FILE,
+      * REWRITTEN EVERY CHK-INTERVAL EXTRACTED RECORDS, SO A RERUN
+      * AFTER AN ABEND CAN SKIP BACK OVER INPUT ALREADY EXTRACTED
+      * RATHER THAN STARTING THE WHOLE FEED OVER.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           03  CHK-RUN-STATUS           PIC X.
+               88  CHK-STATUS-INPROGRESS    VALUE 'I'.
+               88  CHK-STATUS-COMPLETE      VALUE 'C'.
+           03  CHK-LAST-CUSTOMER-ID     PIC X(8).
+           03  CHK-RECORDS-EXTRACTED    PIC 9(9) USAGE COMP.
+           03  CHK-RUN-DATE             PIC X(8).
