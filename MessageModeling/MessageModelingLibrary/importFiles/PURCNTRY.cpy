@@ -0,0 +1,32 @@
+      ******************************************************************
+      * PURCNTRY - COUNTRY / MAIL-CODE EXPECTED-FORMAT TABLE.
+      * USED BY PUR110 TO VALIDATE CustomerMailCode AGAINST THE
+      * FORMAT EXPECTED FOR CustomerCountry.  LOADED FROM VALUE
+      * CLAUSES BELOW - NO RUN-TIME TABLE LOAD STEP REQUIRED.
+      *
+      * FORMAT CODE VALUES -
+      *     '9'  MAIL CODE MUST BE ALL NUMERIC DIGITS.
+      *     'A'  MAIL CODE MUST BE ALPHANUMERIC - AT LEAST ONE
+      *          ALPHABETIC CHARACTER AND ONE DIGIT.
+      ******************************************************************
+       01  CNTRY-TABLE-AREA.
+           05  FILLER           PIC X(31) VALUE
+               'UNITED STATES                 9'.
+           05  FILLER           PIC X(31) VALUE
+               'CANADA                        A'.
+           05  FILLER           PIC X(31) VALUE
+               'UNITED KINGDOM                A'.
+           05  FILLER           PIC X(31) VALUE
+               'AUSTRALIA                     9'.
+           05  FILLER           PIC X(31) VALUE
+               'GERMANY                       9'.
+           05  FILLER           PIC X(31) VALUE
+               'FRANCE                        9'.
+           05  FILLER           PIC X(31) VALUE
+               'JAPAN                         9'.
+       01  CNTRY-TABLE REDEFINES CNTRY-TABLE-AREA.
+           05  CNTRY-ENTRY OCCURS 7 TIMES INDEXED BY CNTRY-IDX.
+               10  CNTRY-NAME              PIC X(30).
+               10  CNTRY-MAILCODE-FORMAT   PIC X(1).
+                   88  CNTRY-FORMAT-NUMERIC    VALUE '9'.
+                   88  CNTRY-FORMAT-ALPHANUM   VALUE 'A'.
