@@ -0,0 +1,9 @@
+      ******************************************************************
+      * PURLEDGR - CUSTOMER LEDGER BALANCE, AS KEPT BY THE BILLING
+      * SYSTEM.  INDEXED BY CUSTOMERID SO THE NIGHTLY RECONCILIATION
+      * PROGRAM (PUR160) CAN LOOK UP ONE CUSTOMER'S BALANCE AT A TIME.
+      ******************************************************************
+       01  LEDGER-RECORD.
+           03  LDG-CUSTOMER-ID          PIC X(8).
+           03  LDG-BALANCE              PIC S9(9)V99.
+           03  LDG-AS-OF-DATE           PIC X(8).
