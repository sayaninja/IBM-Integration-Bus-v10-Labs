@@ -0,0 +1,47 @@
+      ******************************************************************
+      * PURMAST - CUSTOMER PURCHASES MASTER.  ONE RECORD PER CUSTOMERID,
+      * HOLDING THAT CUSTOMER'S FULL PURCHASE HISTORY SO A LATER RETURN
+      * (REQUEST-TYPE 'R') HAS SOMETHING TO NET AGAINST AND PUR180 HAS
+      * SOMETHING TO DISPLAY/MAINTAIN.  DELIBERATELY A SEPARATE LAYOUT
+      * FROM PURCHASES.CPY RATHER THAN A COPY OF IT: ONE INCOMING
+      * TRANSACTION IS CAPPED AT 99 LINE ITEMS (PUR130 CHAINS A
+      * CUSTOMER'S OVERFLOW PAST THAT INTO A SECOND, THIRD, ...
+      * PURCHASES RECORD), BUT THE MASTER ACCUMULATES EVERY CHAINED
+      * SEGMENT FOR THE CUSTOMERID UNDER ONE RECORD, SO ITS PURCHASE
+      * TABLE IS SIZED TO MST-PURCHASE-COUNT'S OWN 3-DIGIT RANGE, NOT
+      * THE 99-ENTRY TRANSACTION LIMIT.
+      ******************************************************************
+       01  MASTER-RECORD.
+           03  REQUEST-TYPE                 PIC X.
+             88  REQUEST-TYPE-ADD            VALUE 'A'.
+             88  REQUEST-TYPE-CHANGE         VALUE 'C'.
+             88  REQUEST-TYPE-DELETE         VALUE 'D'.
+             88  REQUEST-TYPE-INQUIRY        VALUE 'I'.
+             88  REQUEST-TYPE-RETURN         VALUE 'R'.
+             88  REQUEST-TYPE-KNOWN-CODES    VALUE 'A' 'C' 'D' 'I' 'R'.
+           03  RET-CODE                     PIC XX.
+             88  RET-CODE-OK                 VALUE '00'.
+             88  RET-CODE-WARNING            VALUE '04'.
+             88  RET-CODE-MANUAL              VALUE '06'.
+             88  RET-CODE-SUSPENSE           VALUE '08'.
+             88  RET-CODE-REJECT             VALUE '12'.
+           03  CustomerId                   PIC X(8).
+           03  CustomerLastName             PIC X(20).
+           03  CustomerFirstName            PIC X(20).
+           03  CustomerCompany              PIC X(30).
+           03  CustomerAddr1                PIC X(30).
+           03  CustomerAddr2                PIC X(30).
+           03  CustomerCity                 PIC X(20).
+           03  CustomerState                PIC X(20).
+           03  CustomerCountry              PIC X(30).
+           03  CustomerMailCode             PIC X(20).
+           03  CustomerPhone                PIC X(20).
+           03  CustomerLastUpdateDate       PIC X(8).
+           03  MST-PURCHASE-COUNT          PIC 9(3) USAGE COMP.
+           03  Purchase OCCURS 0 TO 999 TIMES
+               DEPENDING ON MST-PURCHASE-COUNT.
+             04  PurchaseId                 PIC 9(5).
+             04  ProductName                PIC X(30).
+             04  Amount                     PIC 9(2).
+             04  Price                      PIC 9(8)V99.
+           03  RETURN-COMMENT               PIC X(50).
