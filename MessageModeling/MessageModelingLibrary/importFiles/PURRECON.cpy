@@ -0,0 +1,15 @@
+      ******************************************************************
+      * PURRECON - RECONCILIATION EXCEPTION RECORD WRITTEN BY PUR160
+      * FOR ANY CUSTOMERID WHOSE SUMMED PURCHASE ACTIVITY DOES NOT
+      * MATCH THE BILLING LEDGER BALANCE, OR WHOSE CUSTOMERLASTUPDATE-
+      * DATE WAS NOT REFRESHED BEFORE TONIGHT'S RUN.
+      ******************************************************************
+       01  RECON-EXCEPTION-RECORD.
+           03  REX-CUSTOMER-ID          PIC X(8).
+           03  REX-PURCHASE-TOTAL       PIC S9(10)V99.
+           03  REX-LEDGER-BALANCE       PIC S9(10)V99.
+           03  REX-VARIANCE             PIC S9(10)V99.
+           03  REX-STALE-DATE-IND       PIC X.
+               88  REX-STALE-DATE           VALUE 'Y'.
+           03  REX-REASON-TEXT          PIC X(50).
+           03  REX-RUN-DATE             PIC X(8).
