@@ -0,0 +1,20 @@
+      ******************************************************************
+      * PURSUSP - CUSTOMER ADDRESS/MAIL-CODE SUSPENSE RECORD.
+      * WRITTEN BY PUR110 WHEN A CUSTOMERMAILCODE/CUSTOMERCOUNTRY
+      * COMBINATION DOES NOT LOOK RIGHT, SO THE CUSTOMER MASTER CAN
+      * BE CORRECTED WITHOUT DROPPING THE PURCHASE ITSELF.
+      ******************************************************************
+       01  SUSPENSE-RECORD.
+           03  SUS-CUSTOMER-ID          PIC X(8).
+           03  SUS-CUSTOMER-COMPANY     PIC X(30).
+           03  SUS-ADDR1                PIC X(30).
+           03  SUS-ADDR2                PIC X(30).
+           03  SUS-CITY                 PIC X(20).
+           03  SUS-STATE                PIC X(20).
+           03  SUS-COUNTRY              PIC X(30).
+           03  SUS-MAILCODE             PIC X(20).
+           03  SUS-REASON-CODE          PIC XX.
+               88  SUS-REASON-UNKNOWN-COUNTRY    VALUE '01'.
+               88  SUS-REASON-MAILCODE-FORMAT    VALUE '02'.
+           03  SUS-REASON-TEXT          PIC X(50).
+           03  SUS-CREATE-DATE          PIC X(8).
