@@ -0,0 +1,14 @@
+      ******************************************************************
+      * PURTAXFD - TAX-REPORTING EXTRACT RECORD BUILT BY PUR170.  ONE
+      * RECORD IS WRITTEN PER CUSTOMERCOUNTRY REPRESENTED AMONG THE
+      * CORPORATE CUSTOMERS (CUSTOMERCOMPANY NOT BLANK) HEADQUARTERED
+      * OUTSIDE THE HOME COUNTRY, GIVING TAX REPORTING ONE CROSS-BORDER
+      * SALES TOTAL PER COUNTRY RATHER THAN ONE ROW PER CUSTOMER.
+      ******************************************************************
+       01  TAX-EXTRACT-RECORD.
+           03  TAX-CUSTOMER-COUNTRY     PIC X(30).
+           03  TAX-CUSTOMER-COUNT       PIC 9(5).
+           03  TAX-TOTAL-PURCHASE-COUNT PIC 9(7).
+           03  TAX-TOTAL-AMOUNT         PIC 9(9).
+           03  TAX-TOTAL-VALUE          PIC 9(11)V99.
+           03  TAX-EXTRACT-DATE         PIC X(8).
